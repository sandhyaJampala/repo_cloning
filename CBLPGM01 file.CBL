@@ -11,58 +11,111 @@
           05 FILLER.                                                    00110002
              10 FILLER   PIC X(02) VALUE '01'.                          00120002
              10 FILLER   PIC X(20) VALUE 'JANUARY'.                     00130002
+             10 FILLER   PIC X(20) VALUE 'ENERO'.                       00130102
           05 FILLER.                                                    00140002
              10 FILLER   PIC X(02) VALUE '02'.                          00150002
-             10 FILLER   PIC X(20) VALUE 'FEBRAUARY'.                   00160002
+             10 FILLER   PIC X(20) VALUE 'FEBRUARY'.                    00160002
+             10 FILLER   PIC X(20) VALUE 'FEBRERO'.                     00160102
           05 FILLER.                                                    00170002
              10 FILLER   PIC X(02) VALUE '03'.                          00180002
              10 FILLER   PIC X(20) VALUE 'MARCH'.                       00190002
+             10 FILLER   PIC X(20) VALUE 'MARZO'.                       00190102
           05 FILLER.                                                    00200002
              10 FILLER   PIC X(02) VALUE '04'.                          00210002
              10 FILLER   PIC X(20) VALUE 'APRIL'.                       00220002
+             10 FILLER   PIC X(20) VALUE 'ABRIL'.                       00220102
           05 FILLER.                                                    00230002
              10 FILLER   PIC X(02) VALUE '05'.                          00240002
              10 FILLER   PIC X(20) VALUE 'MAY'.                         00250002
+             10 FILLER   PIC X(20) VALUE 'MAYO'.                        00250102
           05 FILLER.                                                    00260002
              10 FILLER   PIC X(02) VALUE '06'.                          00270002
              10 FILLER   PIC X(20) VALUE 'JUNE'.                        00280002
+             10 FILLER   PIC X(20) VALUE 'JUNIO'.                       00280102
           05 FILLER.                                                    00290002
              10 FILLER   PIC X(02) VALUE '07'.                          00300002
              10 FILLER   PIC X(20) VALUE 'JULY'.                        00310002
+             10 FILLER   PIC X(20) VALUE 'JULIO'.                       00310102
           05 FILLER.                                                    00320002
              10 FILLER   PIC X(02) VALUE '08'.                          00330002
              10 FILLER   PIC X(20) VALUE 'AUGUST'.                      00340002
+             10 FILLER   PIC X(20) VALUE 'AGOSTO'.                      00340102
           05 FILLER.                                                    00350002
              10 FILLER   PIC X(02) VALUE '09'.                          00360002
              10 FILLER   PIC X(20) VALUE 'SEPTEMBER'.                   00370002
+             10 FILLER   PIC X(20) VALUE 'SEPTIEMBRE'.                  00370102
           05 FILLER.                                                    00380002
              10 FILLER   PIC X(02) VALUE '10'.                          00390002
              10 FILLER   PIC X(20) VALUE 'OCTOBER'.                     00400002
+             10 FILLER   PIC X(20) VALUE 'OCTUBRE'.                     00400102
           05 FILLER.                                                    00410002
              10 FILLER   PIC X(02) VALUE '11'.                          00420002
              10 FILLER   PIC X(20) VALUE 'NOVEMBER'.                    00430002
+             10 FILLER   PIC X(20) VALUE 'NOVIEMBRE'.                   00430102
           05 FILLER.                                                    00440002
              10 FILLER   PIC X(02) VALUE '12'.                          00450002
              10 FILLER   PIC X(20) VALUE 'DECEMBER'.                    00460002
+             10 FILLER   PIC X(20) VALUE 'DICIEMBRE'.                   00460102
       *                                                                 00470001
        01 WS-ARRAY-TABLE REDEFINES ARRAY-TABLE.                         00480002
           05 WS-ARRAY OCCURS 12 TIMES INDEXED BY WS-IDX.                00490002
              10  WS-MNTH-NUM  PIC X(02).                                00500002
-             10  WS-MNTH      PIC X(20).                                00510002
+             10  WS-MNTH-EN   PIC X(20).                                00510002
+             10  WS-MNTH-ES   PIC X(20).                                00510102
       *                                                                 00520002
        01 WS-NUM         PIC X(02) VALUE ZEROES.                        00530002
        01 WS-ARRAY-DATA  PIC X(20) VALUE SPACES.                        00540001
        01 WS-OUTPUT-DATA PIC X(60) VALUE SPACES.                        00550001
+       01 WS-MNTH-SEL    PIC X(20) VALUE SPACES.                        00550102
       *                                                                 00560001
        LINKAGE SECTION.                                                 00570001
        01 LINK-DATA.                                                    00580001
           05 LINK-LENGTH      PIC S9(04) COMP.                          00590001
           05 LINK-NUM         PIC X(02).                                00600002
+          05 LINK-FOUND-SW    PIC X(01).                                00600102
+             88 LINK-FOUND          VALUE 'Y'.                          00600202
+             88 LINK-NOT-FOUND      VALUE 'N'.                          00600302
+          05 LINK-MONTH-NAME  PIC X(20).                                00600402
+          05 LINK-FUNCTION-CD PIC X(01).                                00600502
+             88 LINK-NUM-TO-NAME    VALUE '1'.                          00600602
+             88 LINK-NAME-TO-NUM    VALUE '2'.                          00600702
+          05 LINK-ABBREV-SW   PIC X(01).                                00600802
+             88 LINK-RETURN-ABBREV  VALUE 'Y'.                          00600902
+          05 LINK-MONTH-NAME-IN PIC X(20).                              00601002
+          05 LINK-LANGUAGE-CD PIC X(08).                                00601102
+             88 LINK-LANG-SPANISH   VALUE 'SPANISH '.                   00601202
       *                                                                 00610001
        PROCEDURE DIVISION USING LINK-DATA.                              00620001
       *                                                                 00630001
            MOVE LINK-NUM TO WS-NUM.                                     00640001
+           SET LINK-NOT-FOUND TO TRUE.                                  00640102
+           MOVE SPACES TO LINK-MONTH-NAME.                              00640202
       *                                                                 00650001
+           IF LINK-NAME-TO-NUM                                          00650102
+              MOVE SPACES TO LINK-NUM                                   00650202
+              SEARCH WS-ARRAY                                           00650302
+                  AT END DISPLAY 'NO MONTH FOUND'                       00650402
+                  WHEN WS-MNTH-EN(WS-IDX) = LINK-MONTH-NAME-IN          00650502
+                    OR WS-MNTH-ES(WS-IDX) = LINK-MONTH-NAME-IN          00650512
+                    OR WS-MNTH-EN(WS-IDX)(1:3) = LINK-MONTH-NAME-IN(1:3)00650602
+                       AND LINK-MONTH-NAME-IN(4:) = SPACES              00650612
+                    OR WS-MNTH-ES(WS-IDX)(1:3) = LINK-MONTH-NAME-IN(1:3)00650622
+                       AND LINK-MONTH-NAME-IN(4:) = SPACES              00650632
+                       SET LINK-FOUND TO TRUE                           00650702
+                       MOVE WS-MNTH-NUM(WS-IDX) TO LINK-NUM             00650802
+                       IF LINK-LANG-SPANISH                             00650852
+                          MOVE WS-MNTH-ES(WS-IDX) TO WS-MNTH-SEL        00650856
+                       ELSE                                             00650862
+                          MOVE WS-MNTH-EN(WS-IDX) TO WS-MNTH-SEL        00650866
+                       END-IF                                           00650872
+                       IF LINK-RETURN-ABBREV                            00650876
+                          MOVE WS-MNTH-SEL(1:3)                         00650880
+                            TO LINK-MONTH-NAME(1:3)                     00650883
+                       ELSE                                             00650886
+                          MOVE WS-MNTH-SEL TO LINK-MONTH-NAME           00650889
+                       END-IF                                           00650892
+              END-SEARCH                                                00651002
+           ELSE                                                         00651102
            IF WS-NUM NOT NUMERIC                                        00660001
               DISPLAY 'PARM INCORRECT. VALUE NOT NUMERIC'               00670001
            ELSE                                                         00680001
@@ -75,14 +128,27 @@
                     SEARCH WS-ARRAY                                     00750002
                         AT END DISPLAY 'NO MONTH FOUND'                 00760001
                         WHEN WS-NUM = WS-MNTH-NUM(WS-IDX)               00770002
+                             IF LINK-LANG-SPANISH                       00775002
+                                MOVE WS-MNTH-ES(WS-IDX) TO WS-MNTH-SEL  00775102
+                             ELSE                                       00775202
+                                MOVE WS-MNTH-EN(WS-IDX) TO WS-MNTH-SEL  00775302
+                             END-IF                                     00775402
                              STRING WS-NUM,': ',                        00780001
-                             WS-MNTH(WS-IDX) DELIMITED BY SIZE INTO     00790002
+                             WS-MNTH-SEL DELIMITED BY SIZE INTO         00790002
                              WS-OUTPUT-DATA                             00800001
                              DISPLAY WS-OUTPUT-DATA                     00810001
+                             SET LINK-FOUND TO TRUE                     00810102
+                             IF LINK-RETURN-ABBREV                      00810302
+                                MOVE WS-MNTH-SEL(1:3)                   00810402
+                                  TO LINK-MONTH-NAME(1:3)               00810502
+                             ELSE                                       00810602
+                                MOVE WS-MNTH-SEL TO LINK-MONTH-NAME     00810702
+                             END-IF                                     00810802
                     END-SEARCH                                          00820001
                  END-IF                                                 00830001
               END-IF                                                    00840001
-           END-IF.                                                      00850001
+           END-IF                                                       00850001
+           END-IF.                                                      00850102
       *                                                                 00860001
-           STOP RUN.                                                    00870001
+           GOBACK.                                                      00870001
 
