@@ -0,0 +1,15 @@
+      *****************************************************************
+      * ACCTAUD - PERSISTENT ACCOUNT CHANGE-HISTORY AUDIT RECORD.
+      *   REPLACES THE OLD ACCTLOG TEMPORARY-STORAGE QUEUE. KEYED SO
+      *   THE AUDIT TRAIL FOR AN ACCOUNT CAN BE BROWSED IN DATE/TIME
+      *   ORDER, AND SURVIVES A CICS RESTART.
+      *****************************************************************
+           05  AUD-KEY.
+               10  AUD-ACCT           PIC X(5).
+               10  AUD-DATE           PIC S9(7) COMP-3.
+               10  AUD-TIME           PIC S9(7) COMP-3.
+               10  AUD-SEQ            PIC S9(4) COMP.
+           05  AUD-TERM               PIC X(4).
+           05  AUD-REQC               PIC X.
+           05  AUD-TITLE              PIC X(10).
+           05  AUD-IMAGE              PIC X(751).
