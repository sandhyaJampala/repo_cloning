@@ -13,6 +13,17 @@
            02  ACCT-LNG               PIC S9(4) COMP VALUE +383.
            02  DTL-LNG                PIC S9(4) COMP VALUE +751.
            02  DUMMY                  PIC S9(4) COMP VALUE +128.
+           02  WS-RESP                PIC S9(8) COMP VALUE +0.
+P33210     02  CURR-YMD               PIC 9(7).
+P33210     02  CURR-YMD-R REDEFINES CURR-YMD.
+P33210         04  FILLER             PIC 9.
+P33210         04  CURR-CENT          PIC 9.
+P33210         04  CURR-YY            PIC 99.
+P33210         04  CURR-DDD           PIC 999.
+P33210     02  IYRDO-NUM              PIC 99.
+P33210     02  IYR-WINDOW             PIC 99 VALUE 50.
+P33210     02  IYR-CENTURY            PIC 9(4).
+P33210     02  CUR-CENTURY            PIC 9(4).
            02  FILLER REDEFINES DUMMY.
                04  FILLER             PIC X.
                04  HEX80              PIC X.
@@ -35,6 +46,10 @@
                04  ERR-RCODE          PIC X.
            02  PAY-INIT               PIC X(36) VALUE
                    '    0.00000000    0.00000000    0.00'.
+           02  CRLIMIT-RIDFLD         PIC X.
+           02  CRLIMIT-REC.
+               04  CRLIMIT-AMT        PIC X(8).
+           02  CRLIMIT-DEFAULT        PIC X(8) VALUE ' 1000.00'.
            02  MENU-MSG-LIST.
                04  FILLER             PIC X(60) VALUE
                    'PREVIOUS REQUEST CANCELED AS REQUESTED'.
@@ -76,6 +91,9 @@
                04  UPDT-DATE          PIC 9(7).
        01  NEW-ACCTREC. COPY ACCTREC.
        01  OLD-ACCTREC. COPY ACCTREC.
+       01  ACCTAUD-REC. COPY ACCTAUD.
+       01  PAYHIST-REC. COPY PAYHIST.
+       01  CDTABLE-REC. COPY CDTABLE.
            COPY ACCTSET.
            COPY DFHAID.
            COPY DFHBMSCA.
@@ -198,15 +216,21 @@
                MOVE STARS TO IYRDI,
 P30976*    ELSE IF IYRDO IN NEW-ACCTREC NUMERIC AND
 P30976*        IYRDO IN NEW-ACCTREC > '75', GO TO EDIT-6.
-P30976     ELSE IF IYRDO IN NEW-ACCTREC NUMERIC GO TO EDIT-6.
+P33210     ELSE IF IYRDO IN NEW-ACCTREC NUMERIC,
+P33210         MOVE EIBDATE TO CURR-YMD,
+P33210         MOVE IYRDO IN NEW-ACCTREC TO IYRDO-NUM,
+P33210         PERFORM WINDOW-YEAR THRU WINDOW-YEAR-EXIT,
+P33210         IF IYR-CENTURY NOT > CUR-CENTURY, GO TO EDIT-6.
            MOVE DFHUNIMD TO IYRDA, MOVE -1 TO IYRDL.
        EDIT-6.
            IF RSNDO IN NEW-ACCTREC = SPACES,
                MOVE STARS TO RSNDI,
-           ELSE IF (RSNDO IN NEW-ACCTREC = 'N' OR
-                   RSNDO IN NEW-ACCTREC = 'L' OR
-                   RSNDO IN NEW-ACCTREC = 'S' OR
-                   RSNDO IN NEW-ACCTREC = 'R'), GO TO EDIT-7.
+           ELSE
+               MOVE 'R' TO CD-TYPE, MOVE RSNDO IN NEW-ACCTREC TO
+                   CD-VALUE,
+               EXEC CICS READ DATASET('CDTABLE') INTO(CDTABLE-REC)
+                   RIDFLD(CD-KEY) RESP(WS-RESP) END-EXEC,
+               IF WS-RESP = DFHRESP(NORMAL) GO TO EDIT-7.
            MOVE DFHUNIMD TO RSNDA, MOVE -1 TO RSNDL.
        EDIT-7.
            IF CCODEDO IN NEW-ACCTREC = SPACES,
@@ -215,11 +239,14 @@ P30976     ELSE IF IYRDO IN NEW-ACCTREC NUMERIC GO TO EDIT-6.
            IF APPRDO IN NEW-ACCTREC = SPACES,
                MOVE STARS TO APPRDI,
                MOVE -1 TO APPRDL, MOVE DFHBMBRY TO APPRDA.
+           PERFORM EDIT-SPCODE1 THRU EDIT-SPCODE1-EXIT.
+           PERFORM EDIT-SPCODE2 THRU EDIT-SPCODE2-EXIT.
+           PERFORM EDIT-SPCODE3 THRU EDIT-SPCODE3-EXIT.
            IF ACCTDTLI NOT = LOW-VALUES,
                MOVE 3 TO DTL-MSGNO, GO TO INPUT-REDISPLAY.
            IF REQC = 'A' MOVE ACCTC TO ACCTDO IN NEW-ACCTREC,
                MOVE 'N ' TO STATDO IN NEW-ACCTREC,
-               MOVE ' 1000.00' TO LIMITDO IN NEW-ACCTREC,
+               PERFORM SET-CREDIT-LIMIT THRU SET-CREDIT-LIMIT-EXIT,
                MOVE PAY-INIT TO PAY-HIST IN NEW-ACCTREC (1),
                    PAY-HIST IN NEW-ACCTREC (2),
                    PAY-HIST IN NEW-ACCTREC (3).
@@ -266,16 +293,14 @@ P30976     ELSE IF IYRDO IN NEW-ACCTREC NUMERIC GO TO EDIT-6.
                SCODE3DO IN OLD-ACCTREC NOT = SCODE3DO IN NEW-ACCTREC
                MOVE 'CODES' TO MOD-CODE.
            MOVE MOD-LINE TO MSGDO.
-           EXEC CICS WRITEQ TS QUEUE('ACCTLOG') FROM(ACCTDTLO)
-               LENGTH(DTL-LNG) END-EXEC.
+           PERFORM WRITE-ACCTAUD-1 THRU WRITE-ACCTAUD-1-EXIT.
            MOVE 'AFTER CHANGE' TO TITLEDO.
        LOG-1.
            MOVE CORRESPONDING NEW-ACCTREC TO ACCTDTLO.
        LOG-2.
            MOVE EIBTRMID TO UPDT-TERM, MOVE EIBTIME TO UPDT-TIME,
            MOVE EIBDATE TO UPDT-DATE, MOVE UPDT-LINE TO MSGDO.
-           EXEC CICS WRITEQ TS QUEUE('ACCTLOG') FROM(ACCTDTLO)
-               LENGTH(DTL-LNG) END-EXEC.
+           PERFORM WRITE-ACCTAUD-2 THRU WRITE-ACCTAUD-2-EXIT.
            IF REQC = 'X' GO TO UPDT-DELETE.
            IF REQC = 'M' GO TO UPDT-MODIFY.
        UPDT-ADD.
@@ -283,6 +308,7 @@ P30976     ELSE IF IYRDO IN NEW-ACCTREC NUMERIC GO TO EDIT-6.
            MOVE SNAMEDO IN NEW-ACCTREC TO ACIX-KEY.
            EXEC CICS WRITE DATASET('ACCTFIL') FROM(NEW-ACCTREC)
                RIDFLD(ACCTC) LENGTH(ACCT-LNG) END-EXEC.
+           PERFORM SEED-PAYHIST THRU SEED-PAYHIST-EXIT.
            GO TO RELEASE-ACCT.
        UPDT-MODIFY.
            MOVE 3 TO MENU-MSGNO.
@@ -329,6 +355,88 @@ P30976     ELSE IF IYRDO IN NEW-ACCTREC NUMERIC GO TO EDIT-6.
                CURSOR FREEKB END-EXEC.
            EXEC CICS RETURN TRANSID('AC02') COMMAREA(DFHCOMMAREA)
                LENGTH(6) END-EXEC.
+       WRITE-ACCTAUD-1.
+           MOVE ACCTC TO AUD-ACCT.
+           MOVE EIBDATE TO AUD-DATE, MOVE EIBTIME TO AUD-TIME.
+           MOVE 1 TO AUD-SEQ.
+           MOVE EIBTRMID TO AUD-TERM, MOVE REQC TO AUD-REQC.
+           MOVE TITLEDO TO AUD-TITLE, MOVE ACCTDTLO TO AUD-IMAGE.
+           EXEC CICS WRITE DATASET('ACCTAUD') FROM(ACCTAUD-REC)
+               RIDFLD(AUD-KEY) KEYLENGTH(15) END-EXEC.
+       WRITE-ACCTAUD-1-EXIT.
+           EXIT.
+       WRITE-ACCTAUD-2.
+           MOVE ACCTC TO AUD-ACCT.
+           MOVE EIBDATE TO AUD-DATE, MOVE EIBTIME TO AUD-TIME.
+           MOVE 2 TO AUD-SEQ.
+           MOVE EIBTRMID TO AUD-TERM, MOVE REQC TO AUD-REQC.
+           MOVE TITLEDO TO AUD-TITLE, MOVE ACCTDTLO TO AUD-IMAGE.
+           EXEC CICS WRITE DATASET('ACCTAUD') FROM(ACCTAUD-REC)
+               RIDFLD(AUD-KEY) KEYLENGTH(15) END-EXEC.
+       WRITE-ACCTAUD-2-EXIT.
+           EXIT.
+       SEED-PAYHIST.
+           MOVE ACCTC TO PH-ACCT, MOVE 1 TO PH-SEQ.
+           MOVE PAY-INIT (1:12) TO PH-ENTRY.
+           EXEC CICS WRITE DATASET('PAYHIST') FROM(PAYHIST-REC)
+               RIDFLD(PH-KEY) KEYLENGTH(7) END-EXEC.
+       SEED-PAYHIST-EXIT.
+           EXIT.
+       SET-CREDIT-LIMIT.
+      *    THE PER-CODE LIMIT COMES FROM THE ON-LINE CRLIMIT FILE, NOT
+      *    A COMPILED-IN TABLE, SO OPS CAN ADD OR REPRICE CREDIT CODES
+      *    WITHOUT A RECOMPILE.
+           MOVE SCODE1DO IN NEW-ACCTREC TO CRLIMIT-RIDFLD.
+           EXEC CICS READ DATASET('CRLIMIT') INTO(CRLIMIT-REC)
+               RIDFLD(CRLIMIT-RIDFLD) RESP(WS-RESP) END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CRLIMIT-AMT TO LIMITDO IN NEW-ACCTREC
+           ELSE
+               MOVE CRLIMIT-DEFAULT TO LIMITDO IN NEW-ACCTREC.
+       SET-CREDIT-LIMIT-EXIT.
+           EXIT.
+       EDIT-SPCODE1.
+           IF SCODE1DO IN NEW-ACCTREC = SPACES GO TO EDIT-SPCODE1-EXIT.
+           MOVE 'S' TO CD-TYPE.
+           MOVE SCODE1DO IN NEW-ACCTREC TO CD-VALUE.
+           EXEC CICS READ DATASET('CDTABLE') INTO(CDTABLE-REC)
+               RIDFLD(CD-KEY) RESP(WS-RESP) END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL) GO TO EDIT-SPCODE1-EXIT.
+           MOVE DFHUNIMD TO SCODE1DA, MOVE -1 TO SCODE1DL.
+       EDIT-SPCODE1-EXIT.
+           EXIT.
+       EDIT-SPCODE2.
+           IF SCODE2DO IN NEW-ACCTREC = SPACES GO TO EDIT-SPCODE2-EXIT.
+           MOVE 'S' TO CD-TYPE.
+           MOVE SCODE2DO IN NEW-ACCTREC TO CD-VALUE.
+           EXEC CICS READ DATASET('CDTABLE') INTO(CDTABLE-REC)
+               RIDFLD(CD-KEY) RESP(WS-RESP) END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL) GO TO EDIT-SPCODE2-EXIT.
+           MOVE DFHUNIMD TO SCODE2DA, MOVE -1 TO SCODE2DL.
+       EDIT-SPCODE2-EXIT.
+           EXIT.
+       EDIT-SPCODE3.
+           IF SCODE3DO IN NEW-ACCTREC = SPACES GO TO EDIT-SPCODE3-EXIT.
+           MOVE 'S' TO CD-TYPE.
+           MOVE SCODE3DO IN NEW-ACCTREC TO CD-VALUE.
+           EXEC CICS READ DATASET('CDTABLE') INTO(CDTABLE-REC)
+               RIDFLD(CD-KEY) RESP(WS-RESP) END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL) GO TO EDIT-SPCODE3-EXIT.
+           MOVE DFHUNIMD TO SCODE3DA, MOVE -1 TO SCODE3DL.
+       EDIT-SPCODE3-EXIT.
+           EXIT.
+P33210 WINDOW-YEAR.
+      *    RESOLVES A 2-DIGIT YEAR TO A 4-DIGIT YEAR USING A ROLLING
+      *    PIVOT (00-50 = 20XX, 51-99 = 19XX) SO VALIDATION DOES NOT
+      *    HIT A HARDCODED CENTURY CUTOFF THE WAY P30976 ONCE DID.
+P33210     IF CURR-YY <= IYR-WINDOW,
+P33210         COMPUTE CUR-CENTURY = 2000 + CURR-YY
+P33210     ELSE COMPUTE CUR-CENTURY = 1900 + CURR-YY.
+P33210     IF IYRDO-NUM <= IYR-WINDOW,
+P33210         COMPUTE IYR-CENTURY = 2000 + IYRDO-NUM
+P33210     ELSE COMPUTE IYR-CENTURY = 1900 + IYRDO-NUM.
+P33210 WINDOW-YEAR-EXIT.
+P33210     EXIT.
        NO-OWN.
            IF EIBAID = DFHCLEAR GO TO MENU-REFRESH.
            MOVE 2 TO DTL-MSGNO, GO TO INPUT-REDISPLAY.
