@@ -0,0 +1,17 @@
+      *****************************************************************
+      * ACCTERR - PERSISTENT, QUERYABLE ERROR JOURNAL RECORD, KEYED BY
+      *   DATE + TIME + SEQUENCE THE SAME WAY AS ACCTAUD.  WRITTEN BY
+      *   ACCT04 WHENEVER 'AC01', 'AC02' OR 'AC03' LINKS TO IT ON THE
+      *   'ERROR' CONDITION, SO THE CONDITION CAN BE REVIEWED LATER
+      *   WITHOUT RELYING ON THE CICS LOG.
+      *****************************************************************
+           05  ERRJ-KEY.
+               10  ERRJ-DATE          PIC S9(7) COMP-3.
+               10  ERRJ-TIME          PIC S9(7) COMP-3.
+               10  ERRJ-SEQ           PIC S9(4) COMP.
+           05  ERRJ-PGRMID            PIC X(8).
+           05  ERRJ-FN                PIC X.
+           05  ERRJ-RCODE             PIC X.
+           05  ERRJ-TERM              PIC X(4).
+           05  ERRJ-TRANID            PIC X(4).
+           05  ERRJ-IMAGE             PIC X(751).
