@@ -0,0 +1,9 @@
+      *****************************************************************
+      * SUPVTAB - MAINTAINABLE SUPERVISOR-OPERATOR AUTHORIZATION TABLE,
+      *   KEYED BY THE CICS SIGNED-ON OPERATOR ID (EIBOPID).  A ROW
+      *   HERE MARKS THAT OPERATOR AS AUTHORIZED FOR SUPERVISOR-ONLY
+      *   OVERRIDES (E.G. BREAKING A STALE ACCOUNT LOCK) WITHOUT
+      *   REQUIRING A PROGRAM CHANGE TO GRANT OR REVOKE THE PRIVILEGE.
+      *****************************************************************
+           05  SUPV-OPID                  PIC X(3).
+           05  SUPV-DESC                  PIC X(20).
