@@ -78,6 +78,29 @@
 012100          ASSIGN TO MXPB510T                                      01010000
 012200          FILE STATUS IS WS-FILE-STATUS.                          01020000
 012300                                                                  01030000
+012310       SELECT XEROX-CONTROL-EXTRACT
+012320          ASSIGN TO MXPB510X
+012330          FILE STATUS IS WS-EXTRACT-STATUS.
+012340
+012350       SELECT XEROX-EXCEPTION-FILE
+012360          ASSIGN TO MXPB510E
+012370          FILE STATUS IS WS-EXCEPTION-STATUS.
+012380
+012390       SELECT XEROX-CHECKPOINT-FILE
+012391          ASSIGN TO MXPB510K
+012392          FILE STATUS IS WS-CHECKPOINT-STATUS.
+012393
+012394       SELECT XEROX-SUMMARY-FILE
+012395          ASSIGN TO MXPB510S
+012396          FILE STATUS IS WS-SUMMARY-STATUS.
+012396
+012396      SELECT FORM-LAYOUT-FILE
+012396          ASSIGN TO MXPB510L
+012396          ORGANIZATION IS INDEXED
+012396          ACCESS MODE IS RANDOM
+012396          RECORD KEY IS FL-FORM-NAME
+012396          FILE STATUS IS WS-FORMLAY-STATUS.
+012397
 012400/                                                                 01040000
 012500*************************                                         01050000
 012600 DATA DIVISION.                                                   01060000
@@ -92,6 +115,43 @@
 013500 01  XEROX-CNTL-RECORD.                                           01150000
 013600     05  FILLER                      PIC X(80).                   01160000
 013700                                                                  01170000
+013710 FD  XEROX-CONTROL-EXTRACT
+013720     RECORDING MODE F
+013730     BLOCK CONTAINS 0 RECORDS
+013740     DATA RECORD IS XEROX-CNTL-EXTRACT-REC.
+013750
+013760 01  XEROX-CNTL-EXTRACT-REC          PIC X(100).
+013770
+013780 FD  XEROX-EXCEPTION-FILE
+013790     RECORDING MODE F
+013791     BLOCK CONTAINS 0 RECORDS
+013792     DATA RECORD IS XEROX-EXCP-REC.
+013793
+013794 01  XEROX-EXCP-REC                   PIC X(100).
+013795
+013796 FD  XEROX-CHECKPOINT-FILE
+013797     RECORDING MODE F
+013798     BLOCK CONTAINS 0 RECORDS
+013799     DATA RECORD IS XEROX-CKPT-REC.
+013801
+013802 01  XEROX-CKPT-REC                   PIC X(100).
+013803
+013804 FD  XEROX-SUMMARY-FILE
+013805     RECORDING MODE F
+013806     BLOCK CONTAINS 0 RECORDS
+013807     DATA RECORD IS XEROX-SUMMARY-REC.
+013808
+013809 01  XEROX-SUMMARY-REC                PIC X(100).
+013810
+013811 FD  FORM-LAYOUT-FILE
+013812     RECORDING MODE F
+013813     BLOCK CONTAINS 0 RECORDS
+013814     DATA RECORD IS FORM-LAYOUT-REC.
+013815
+013816 01  FORM-LAYOUT-REC.
+013817     05  FL-FORM-NAME                PIC X(8).
+013818     05  FL-LAYOUT-CODE              PIC X(1).
+013819
 013800                                                                  01180000
 013900                                                                  01190000
 014000/************************                                         01200000
@@ -105,8 +165,10 @@
 014800     05  WS-DB2DATE-ZEROES-10   PIC  X(10) VALUE '00/00/0000'.
 014900
 015000 01  REPORT-TABLE.                                                01240000
-015100     05  TABLE-ENTRY     OCCURS 100 TIMES                         01250000
-015200                         DEPENDING ON WS-SUB-MAX.                 01260000
+015100     05  TABLE-ENTRY     OCCURS 500 TIMES                         01250000
+015200                         DEPENDING ON WS-SUB-MAX
+015210                         ASCENDING KEY IS TBL-SPECIAL-HANDLING
+015220                         INDEXED BY TBL-IDX.
 015300        10  TBL-SPECIAL-HANDLING    PIC X(2) VALUE SPACES.        01270000
 015400        10  TBL-PAGE-CNT            PIC 9(9)  COMP-3 VALUE 0.     01280000
 015500        10  TBL-DOC-CNT             PIC 9(9)  COMP-3 VALUE 0.     01290000
@@ -131,6 +193,65 @@
 017400     05  DTL-RUN-TIME                    PIC X(6)  VALUE SPACES.  01480000
 017500     05  FILLER                          PIC X(2)  VALUE SPACES.  01490000
 017600                                                                  01500000
+017610 01  CSV-EXTRACT-LINE.
+017620     05  CSV-HANDLING-CODE              PIC X(2).
+017630     05  FILLER                         PIC X(1)  VALUE ','.
+017640     05  CSV-PAGE-CNT                   PIC 9(9).
+017650     05  FILLER                         PIC X(1)  VALUE ','.
+017660     05  CSV-DOC-CNT                    PIC 9(9).
+017670     05  FILLER                         PIC X(1)  VALUE ','.
+017680     05  CSV-ENV-CNT                    PIC 9(9).
+017690     05  FILLER                         PIC X(1)  VALUE ','.
+017700     05  CSV-CONTROL-TOT                PIC 9(15).
+017710     05  FILLER                         PIC X(1)  VALUE ','.
+017720     05  CSV-FORM-NAME                  PIC X(8).
+017730     05  FILLER                         PIC X(1)  VALUE ','.
+017740     05  CSV-RPT-DATE                   PIC X(10).
+017750     05  FILLER                         PIC X(32) VALUE SPACES.
+017760
+017770 01  XEROX-EXCEPTION-LINE.
+017780     05  EXCP-DOC-KEY                   PIC X(38) VALUE SPACES.
+017790     05  FILLER                         PIC X(1)  VALUE SPACES.
+017800     05  EXCP-ENV-KEY                   PIC X(27) VALUE SPACES.
+017810     05  FILLER                         PIC X(1)  VALUE SPACES.
+017820     05  EXCP-PREV-ENV-KEY              PIC X(27) VALUE SPACES.
+017830     05  FILLER                         PIC X(6)  VALUE SPACES.
+017840
+017841 01  CHECKPOINT-HEADER-RECORD.
+017842     05  CKPT-SUB-MAX-SV                PIC 9(3)  VALUE 0.
+017843     05  CKPT-TOTAL-RECORDS             PIC 9(6)  VALUE 0.
+017844     05  CKPT-TOTAL-DOCS                PIC 9(6)  VALUE 0.
+017845     05  CKPT-TOTAL-ENV                 PIC 9(6)  VALUE 0.
+017846     05  CKPT-PREV-DOC-KEY              PIC X(38) VALUE SPACES.
+017847     05  CKPT-PREV-ENV-KEY              PIC X(27) VALUE SPACES.
+017848     05  FILLER                         PIC X(14) VALUE SPACES.
+017849
+017850 01  CHECKPOINT-DETAIL-RECORD.
+017851     05  CKPT-DTL-SPECIAL-HANDLING      PIC X(2)  VALUE SPACES.
+017852     05  CKPT-DTL-PAGE-CNT              PIC 9(9)  COMP-3 VALUE 0.
+017853     05  CKPT-DTL-DOC-CNT               PIC 9(9)  COMP-3 VALUE 0.
+017854     05  CKPT-DTL-ENV-CNT               PIC 9(9)  COMP-3 VALUE 0.
+017855     05  CKPT-DTL-CONTROL-TOTAL         PIC 9(15) COMP-3 VALUE 0.
+017856     05  CKPT-DTL-FORM-NAME             PIC X(8)  VALUE SPACES.
+017857     05  CKPT-DTL-RPT-DATE              PIC X(10) VALUE SPACES.
+017858     05  CKPT-DTL-RUN-DATE              PIC X(10) VALUE SPACES.
+017859     05  CKPT-DTL-RUN-TIME              PIC X(6)  VALUE SPACES.
+017860     05  FILLER                         PIC X(41) VALUE SPACES.
+017861
+017862 01  XEROX-SUMMARY-LINE.
+017863     05  SUM-RUN-DATE                   PIC X(10) VALUE SPACES.
+017864     05  FILLER                         PIC X(1)  VALUE SPACES.
+017865     05  SUM-RPT-DATE                   PIC X(10) VALUE SPACES.
+017866     05  FILLER                         PIC X(1)  VALUE SPACES.
+017867     05  SUM-TOTAL-PAGES                PIC 9(6)  VALUE 0.
+017868     05  FILLER                         PIC X(1)  VALUE SPACES.
+017869     05  SUM-TOTAL-DOCS                 PIC 9(6)  VALUE 0.
+017870     05  FILLER                         PIC X(1)  VALUE SPACES.
+017871     05  SUM-TOTAL-ENV                  PIC 9(6)  VALUE 0.
+017872     05  FILLER                         PIC X(1)  VALUE SPACES.
+017873     05  SUM-RETURN-CODE                PIC S9(2) VALUE 0.
+017874     05  FILLER                         PIC X(55) VALUE SPACES.
+017875
 017700 01  WS-FIELDS.                                                   01510000
 017800     05  WS-DOC-KEY.                                              01520000
 017900         10  WS-DOC-SH                   PIC X(2)  VALUE SPACE.   01530000
@@ -183,10 +304,31 @@
 022600         10  WS-ENV-SPC-HNDL             PIC X(2)  VALUE SPACE.   01890000
 022700     05  WS-SUB                          PIC 9(3)  COMP   VALUE 0.01900000
 022800     05  WS-SUB-MAX                      PIC 9(3)  COMP   VALUE 0.01910000
+022810     05  WS-TABLE-MAX                PIC 9(3)  COMP   VALUE 500.
+022820     05  WS-TABLE-WARN-THRESH        PIC 9(3)  COMP   VALUE 450.
+022830     05  WS-TABLE-WARNED-SW              PIC X          VALUE 'N'.
+022840         88  WS-TABLE-WARNING-ISSUED              VALUE 'Y'.
+022850     05  WS-INSERT-SUB               PIC 9(3)  COMP   VALUE 0.
+022851     05  WS-BLANK-DATE-COUNT         PIC 9(3)  COMP   VALUE 0.
+022852     05  WS-BLANK-DATE-WARN-THRESH   PIC 9(3)  COMP   VALUE 2.
+022853     05  WS-BLANK-DATE-WARNED-SW         PIC X          VALUE 'N'.
+022854         88  WS-BLANK-DATE-WARNING-ISSUED          VALUE 'Y'.
 022900     05  WS-TOTAL-RECORDS                PIC 9(6)  VALUE 0.       01920000
 023000     05  WS-TOTAL-ENV                    PIC 9(6)  VALUE 0.       01930000
 023100     05  WS-TOTAL-DOCS                   PIC 9(6)  VALUE 0.       01940000
 023200     05  WS-FILE-STATUS                  PIC 9(2)  VALUE 0.       01950000
+023210     05  WS-EXTRACT-STATUS               PIC 9(2)  VALUE 0.
+023220     05  WS-EXCEPTION-STATUS             PIC 9(2)  VALUE 0.
+023221     05  WS-CHECKPOINT-STATUS            PIC 9(2)  VALUE 0.
+023222     05  WS-CHECKPOINT-SW                PIC X          VALUE 'N'.
+023223         88  WS-CHECKPOINT-FOUND                  VALUE 'Y'.
+023224         88  WS-NO-CHECKPOINT                     VALUE 'N'.
+023225     05  WS-CHECKPOINT-INTERVAL          PIC 9(6)  VALUE 500.
+023226     05  WS-CKPT-SUB                     PIC 9(3)  COMP   VALUE 0.
+023227     05  WS-CKPT-QUOTIENT                PIC 9(6)  VALUE 0.
+023228     05  WS-CKPT-REMAINDER               PIC 9(6)  VALUE 0.
+023229     05  WS-SUMMARY-STATUS               PIC 9(2)  VALUE 0.
+023229     05  WS-FORMLAY-STATUS               PIC 9(2)  VALUE 0.
 023300     05  WS-RETURN-CODE                  PIC S9(2) COMP  VALUE 0. 01960000
 023400     05  WS-MATCH-FLAG                   PIC X     VALUE 'N'.     01970000
 023500         88  WS-MATCH-FOUND                        VALUE 'Y'.     01980000
@@ -208,6 +350,13 @@
 025100                                                                  02240000
 025200* RIS 00.636 END                                                  02250000
 025300/                                                                 02260000
+025300* THE FORM-TO-LAYOUT-CODE MAPPING IS KEPT IN THE FORM-LAYOUT
+025301* FILE, NOT A COMPILED-IN TABLE, SO OPS CAN ADD A NEW FORM
+025302* NAME WITHOUT A RECOMPILE.
+025310 01  FORM-LAYOUT-REC-WK.
+025560     05  WS-FORM-LAYOUT-NAME    PIC X(8).
+025570     05  WS-FORM-LAYOUT-CODE    PIC X(1).
+025580 01  WS-FORM-LAYOUT-CODE-WK  PIC X(1) VALUE SPACES.
 025400 LINKAGE SECTION.                                                 02270000
 025500                                                                  02280000
 025600     COPY MXBW510.                                                02290000
@@ -242,6 +391,8 @@
 028500                                                                  02580000
 028600     MOVE 'N'                      TO MXBW510-RUN-FLAG.           02590000
 028700     MOVE 1                        TO WS-SUB-MAX.                 02600000
+028710     OPEN OUTPUT   XEROX-EXCEPTION-FILE.
+028720     OPEN INPUT    FORM-LAYOUT-FILE.
 028800                                                                  02610000
 028900     ACCEPT WS-SYSTEM-DATE       FROM DATE.                       02620000
 029000     ACCEPT WS-CURR-TIME         FROM TIME.                       02630000
@@ -258,7 +409,7 @@
 030100* RIS 00.636 START                                                02740000
 030200     MOVE WS-CURR-DATE           TO  MXWW31-DB2-DATE.             02750000
 030300     MOVE 10                     TO  MXWW31-FIELD-LENGTH.         02760000
-030400     MOVE 1                      TO  MXWW31-CNTL-ENT-NO.          02770000
+030400     MOVE COMPANY-NO-000         TO  MXWW31-CNTL-ENT-NO.          02770000
 030500     PERFORM MXWP31-ENVIRONMENT-DATE  THRU  MXWP31-EXIT.          02780001
 030600* SAH START TRACKER #2157
 030700**IF RETURNED DATE IS SPACES, ZERO FILL BASED ON LENGTH.
@@ -287,6 +438,12 @@
 033000                    MOVE WS-DB2DATE-ZEROES-10 TO
 033100                         MXWW31-RETURNED-DATE
 033200            END-EVALUATE
+033210
+033220            ADD 1 TO WS-BLANK-DATE-COUNT
+033230            IF WS-BLANK-DATE-COUNT > WS-BLANK-DATE-WARN-THRESH
+033240               AND NOT WS-BLANK-DATE-WARNING-ISSUED
+033250                PERFORM 0170-BLANK-DATE-WARNING  THRU 0170-EXIT
+033260            END-IF
 033300     END-EVALUATE.
 033400* SAH END   TRACKER #2157
 033500     IF NOT MXWW30-STATUS-SUCCESS                                 02790004
@@ -306,7 +463,7 @@
 034900* RIS 00.636 START                                                02930000
 035000     MOVE WS-RPT-DATE           TO MXWW31-DB2-DATE.               02940000
 035100     MOVE 10                    TO MXWW31-FIELD-LENGTH.           02950000
-035200     MOVE 1                     TO MXWW31-CNTL-ENT-NO.            02960000
+035200     MOVE COMPANY-NO-000        TO MXWW31-CNTL-ENT-NO.            02960000
 035300     PERFORM   MXWP31-ENVIRONMENT-DATE THRU MXWP31-EXIT.          02970001
 035400* SAH START TRACKER #2157
 035500**IF RETURNED DATE IS SPACES, ZERO FILL BASED ON LENGTH.
@@ -335,6 +492,12 @@
 037800                    MOVE WS-DB2DATE-ZEROES-10 TO
 037900                         MXWW31-RETURNED-DATE
 038000            END-EVALUATE
+038010
+038020            ADD 1 TO WS-BLANK-DATE-COUNT
+038030            IF WS-BLANK-DATE-COUNT > WS-BLANK-DATE-WARN-THRESH
+038040               AND NOT WS-BLANK-DATE-WARNING-ISSUED
+038050                PERFORM 0170-BLANK-DATE-WARNING  THRU 0170-EXIT
+038060            END-IF
 038100     END-EVALUATE.
 038200* SAH END   TRACKER #2157
 038300     IF NOT MXWW30-STATUS-SUCCESS                                 02980004
@@ -346,8 +509,111 @@
 038900     MOVE WS-REPORT-DATE         TO  TBL-RPT-DATE (1).            03040000
 039000     MOVE WS-CURR-TIME           TO  TBL-RUN-TIME (1).            03050000
 039100                                                                  03060000
+039110     PERFORM 0160-RESTART-CHECK    THRU 0160-EXIT.
 039200 0100-EXIT.                                                       03070000
 039300     EXIT.                                                        03080000
+039310/*****************************************************************
+039320* SAVE REPORT-TABLE TO A CHECKPOINT FILE SO A JOB ABEND DOES NOT  *
+039330* FORCE A FULL RERUN - INVOKED PERIODICALLY DURING 0200-PROCESS-  *
+039340* TABLE, ONCE EVERY WS-CHECKPOINT-INTERVAL RECORDS                *
+039350******************************************************************
+039360 0150-CHECKPOINT-SAVE.
+039370
+039380     OPEN OUTPUT   XEROX-CHECKPOINT-FILE.
+039390
+039400     MOVE WS-SUB-MAX             TO CKPT-SUB-MAX-SV.
+039410     MOVE WS-TOTAL-RECORDS       TO CKPT-TOTAL-RECORDS.
+039420     MOVE WS-TOTAL-DOCS          TO CKPT-TOTAL-DOCS.
+039430     MOVE WS-TOTAL-ENV           TO CKPT-TOTAL-ENV.
+039440     MOVE WS-PREV-DOC-KEY        TO CKPT-PREV-DOC-KEY.
+039450     MOVE WS-PREV-ENV-KEY        TO CKPT-PREV-ENV-KEY.
+039460
+039470     WRITE XEROX-CKPT-REC        FROM CHECKPOINT-HEADER-RECORD.
+039480
+039490     PERFORM VARYING WS-CKPT-SUB FROM 1 BY 1
+039500             UNTIL WS-CKPT-SUB > WS-SUB-MAX
+039510        MOVE TABLE-ENTRY (WS-CKPT-SUB)
+039512              TO CHECKPOINT-DETAIL-RECORD
+039520        WRITE XEROX-CKPT-REC
+039522              FROM CHECKPOINT-DETAIL-RECORD
+039530     END-PERFORM.
+039540
+039550     CLOSE  XEROX-CHECKPOINT-FILE.
+039560
+039570 0150-EXIT.  EXIT.
+039580/*****************************************************************
+039590* RESTART CHECK - IF A CHECKPOINT FROM A PRIOR, ABENDED RUN IS    *
+039600* PRESENT, RESTORE REPORT-TABLE FROM IT SO PROCESSING CAN RESUME *
+039610* WHERE IT LEFT OFF INSTEAD OF FROM THE START OF THE JOB.  THE   *
+039620* HEADER ROW (SLOT 1) IS LEFT AS FRESHLY BUILT ABOVE SINCE IT    *
+039630* CARRIES THIS RUN'S OWN DATE/TIME STAMPS.                       *
+039640******************************************************************
+039650 0160-RESTART-CHECK.
+039660
+039670     MOVE 'N'                    TO WS-CHECKPOINT-SW.
+039680
+039690     OPEN INPUT    XEROX-CHECKPOINT-FILE.
+039700
+039710     IF WS-CHECKPOINT-STATUS = ZERO
+039720        SET  WS-CHECKPOINT-FOUND    TO TRUE
+039730        READ XEROX-CHECKPOINT-FILE  INTO CHECKPOINT-HEADER-RECORD
+039740           AT END SET WS-NO-CHECKPOINT TO TRUE
+039750        END-READ
+039760     END-IF.
+039770
+039780     IF WS-CHECKPOINT-FOUND
+039790        DISPLAY '***********************************************'
+039800        DISPLAY '* MXBPB510 - RESTARTING FROM PRIOR CHECKPOINT  *'
+039810        DISPLAY '* WS-SUB-MAX RESTORED TO...' CKPT-SUB-MAX-SV
+039820        DISPLAY '***********************************************'
+039830
+039840        MOVE CKPT-SUB-MAX-SV     TO WS-SUB-MAX
+039850        MOVE CKPT-TOTAL-RECORDS  TO WS-TOTAL-RECORDS
+039860        MOVE CKPT-TOTAL-DOCS     TO WS-TOTAL-DOCS
+039870        MOVE CKPT-TOTAL-ENV      TO WS-TOTAL-ENV
+039880        MOVE CKPT-PREV-DOC-KEY   TO WS-PREV-DOC-KEY
+039890        MOVE CKPT-PREV-ENV-KEY   TO WS-PREV-ENV-KEY
+039900
+039910        PERFORM VARYING WS-CKPT-SUB FROM 1 BY 1
+039920                UNTIL WS-CKPT-SUB > WS-SUB-MAX
+039930           READ XEROX-CHECKPOINT-FILE
+039932              INTO CHECKPOINT-DETAIL-RECORD
+039940              AT END CONTINUE
+039950           END-READ
+039960           IF WS-CKPT-SUB > 1
+039970              MOVE CHECKPOINT-DETAIL-RECORD
+039972                 TO TABLE-ENTRY (WS-CKPT-SUB)
+039980           END-IF
+039990        END-PERFORM
+040010     END-IF.
+040020
+040030     IF WS-CHECKPOINT-STATUS = ZERO
+040040        CLOSE  XEROX-CHECKPOINT-FILE
+040050     END-IF.
+040060
+040070 0160-EXIT.  EXIT.
+040080/*****************************************************************
+040090* MXWP31 HAS RETURNED A BLANK DATE MORE THAN WS-BLANK-DATE-WARN-  *
+040100* THRESH TIMES THIS RUN - ESCALATE TO A JOB WARNING SINCE THIS IS *
+040110* A SIGN AN ENTITY'S DATE-CONTROL SETUP IS BROKEN, NOT JUST A     *
+040120* ONE-OFF (SAH TRACKER #2157)                                    *
+040130******************************************************************
+040140 0170-BLANK-DATE-WARNING.
+040150
+040160     DISPLAY '*************************************************'.
+040170     DISPLAY '* MXBPB510 - REPEATED BLANK DATES FROM MXWP31  *'.
+040180     DISPLAY '* THE DATE-CONTROL SETUP FOR THIS ENTITY MAY   *'.
+040190     DISPLAY '* BE MISCONFIGURED - INVESTIGATE TRACKER #2157 *'.
+040200     DISPLAY '* BLANK DATE COUNT...' WS-BLANK-DATE-COUNT.
+040210     DISPLAY '*************************************************'.
+040220
+040230     MOVE 'Y'  TO WS-BLANK-DATE-WARNED-SW.
+040240
+040250     IF MXBW510-STATUS < +4
+040260        MOVE +4  TO MXBW510-STATUS
+040270     END-IF.
+040280
+040290 0170-EXIT.  EXIT.
 039400/*****************************************************************03090000
 039500* CREATE CONTROL TABLE                                           *03100000
 039600******************************************************************03110000
@@ -355,17 +621,13 @@
 039800                                                                  03130000
 039900     PERFORM 0210-PROCESS-DOC-KEY      THRU 0210-EXIT.            03140000
 040000                                                                  03150000
-040100     PERFORM WITH TEST AFTER                                      03160000
-040200        VARYING WS-SUB                                            03170000
-040300        FROM 1 BY 1                                               03180000
-040400        UNTIL WS-SUB  >  WS-SUB-MAX                               03190000
-040500           OR  WS-MATCH-FOUND                                     03200000
-040600                                                                  03210000
-040700          IF TBL-SPECIAL-HANDLING (WS-SUB) = SPECIAL-HANDLING     03220000
-040800             MOVE  'Y'                 TO  WS-MATCH-FLAG          03230000
-040900          END-IF                                                  03240000
-041000                                                                  03250000
-041100     END-PERFORM.                                                 03260000
+040100     SEARCH ALL TABLE-ENTRY
+040200        AT END
+040300           CONTINUE
+040400        WHEN TBL-SPECIAL-HANDLING (TBL-IDX) = SPECIAL-HANDLING
+040500           MOVE  'Y'          TO  WS-MATCH-FLAG
+040600           SET   WS-SUB       TO  TBL-IDX
+040700     END-SEARCH.
 041200                                                                  03270000
 041300     MOVE  UNIQUE-KEY           TO WS-ENV-KEY-CUST.               03280000
 041400     MOVE  SPECIAL-HANDLING     TO WS-ENV-SPC-HNDL.               03290000
@@ -377,6 +639,14 @@
 042000     END-IF.                                                      03350000
 042100                                                                  03360000
 042200     ADD  1             TO  WS-TOTAL-RECORDS.                     03370000
+042210
+042220     DIVIDE WS-TOTAL-RECORDS   BY WS-CHECKPOINT-INTERVAL
+042230        GIVING WS-CKPT-QUOTIENT
+042240        REMAINDER WS-CKPT-REMAINDER.
+042250
+042260     IF WS-CKPT-REMAINDER = ZERO
+042270        PERFORM 0150-CHECKPOINT-SAVE   THRU 0150-EXIT
+042280     END-IF.
 042300                                                                  03380000
 042400 0200-EXIT.  EXIT.                                                03390000
 042500/*****************************************************************03400000
@@ -389,18 +659,19 @@
 042900                                                                  03440000
 043000     INITIALIZE WS-DOC-KEY.                                       03450000
 043100                                                                  03460000
-043200     EVALUATE FORM-NAME                                           03470000
-043300       WHEN 'DLRSTMTS'                                            03480000
-043400       WHEN 'DSTSTMTS'                                            03490000
-043500       WHEN 'SCHEDLIQ'                                            03500000
-043600       WHEN 'RETMERCH'                                            03510000
-043700       WHEN 'ADVOFPAY'                                            03520000
-043800       WHEN 'CRDNOTE '                                            03530000
-043900       WHEN 'REMITADV'                                            03540000
-044000       WHEN 'DLRDISC '                                            03550000
-044100       WHEN 'SELFCERT'                                            03560000
-044200       WHEN 'APPLCRED'                                            03570000
-044300       WHEN 'DBNOTE  '                                            03580000
+043200     MOVE FORM-NAME              TO FL-FORM-NAME.
+043210     READ FORM-LAYOUT-FILE INTO FORM-LAYOUT-REC-WK
+043215        INVALID KEY
+043220           DISPLAY '*** MXBPB510 - UNRECOGNIZED FORM NAME ***'
+043224           DISPLAY '*** FORM-NAME...' FORM-NAME
+043230           MOVE '1'         TO WS-FORM-LAYOUT-CODE-WK
+043240        NOT INVALID KEY
+043250           MOVE WS-FORM-LAYOUT-CODE
+043260                             TO WS-FORM-LAYOUT-CODE-WK
+043270     END-READ.
+043280 
+043290     EVALUATE WS-FORM-LAYOUT-CODE-WK
+043300       WHEN '1'
 044400           MOVE SPECIAL-HANDLING       TO WS-DOC-SH               03590000
 044500           MOVE FORM-NAME              TO WS-DOC-FORM             03590000
 044600           MOVE DATE-000               TO WS-DOC-DATE             03600000
@@ -409,7 +680,7 @@
 044900           MOVE CUST-LOC-NO-000        TO WS-DOC-CUST-LOC         03630000
 045000           MOVE SPACES                 TO WS-DOC-FILLER           01620000
 045100                                                                  03640000
-045200       WHEN 'FCOBLG01'                                            03580000
+045200       WHEN '2'
 045300           MOVE SPECIAL-HANDLING       TO WS-DOC-SH-O             03590000
 045400           MOVE FORM-NAME              TO WS-DOC-FORM-O           03590000
 045500           MOVE DATE-000               TO WS-DOC-DATE-O           03600000
@@ -418,17 +689,7 @@
 045800           MOVE DIST-NO-000            TO WS-DOC-DIST-O           03630000
 045900           MOVE ZERO                   TO WS-DOC-LOC-O            01570000
 046000                                                                  03640000
-046100       WHEN 'CRDTAPPL'                                            03650000
-046200       WHEN 'TRUSTPRT'                                            03660000
-046300       WHEN 'MULTIMFG'                                            03670000
-046400       WHEN 'AVRYINVC'                                            03680000
-046500       WHEN 'LINVOICE'                                            03680000
-046600       WHEN 'CRDTPRIN'                                            03680000
-046600       WHEN 'ERACHG01'                                            03680000
-044300       WHEN 'RECVCRED'                                            03580000
-042700*86554 - B                                                        03420000
-044300       WHEN 'FIXPTPRT'                                            03580000
-042700*86554 - E                                                        03420000
+046100       WHEN '3'
 046700           MOVE SPECIAL-HANDLING       TO WS-DOC-SH-X             03590000
 046800           MOVE FORM-NAME              TO WS-DOC-FORM-X           03690000
 046900           MOVE DLR-NO-000             TO WS-DOC-DLR-NO-X         03700000
@@ -450,29 +711,74 @@
 048500/*****************************************************************03790000
 048600* PROCESS NEW HANDLING CODE                                      *03800000
 048700******************************************************************03810000
-048800 0220-NEW-ENTRY.                                                  03820000
-048900                                                                  03830000
-049000     ADD 1     TO WS-SUB-MAX.                                     03840000
-049100     MOVE WS-SUB-MAX        TO WS-SUB.                            03850000
-049200                                                                  03860000
-049300     MOVE  FORM-NAME            TO TBL-FORM-NAME (WS-SUB).        03870000
-049400     MOVE  WS-RUN-DATE          TO TBL-RUN-DATE (WS-SUB).         03880000
-049500     MOVE  WS-CURR-TIME         TO TBL-RUN-TIME (WS-SUB).         03890000
-049600     MOVE  WS-REPORT-DATE       TO TBL-RPT-DATE (WS-SUB).         03900000
-049700                                                                  03910000
-049800     MOVE  SPECIAL-HANDLING     TO TBL-SPECIAL-HANDLING (WS-SUB). 03920000
-049900     ADD   1                    TO TBL-PAGE-CNT (WS-SUB).         03930000
-050000     ADD   1                    TO TBL-DOC-CNT (WS-SUB).          03940000
-050100     ADD   1                    TO TBL-ENV-CNT (WS-SUB).          03950000
-050200     ADD   HASH-TOTAL           TO TBL-CONTROL-TOTAL (WS-SUB).    03960000
-050300                                                                  03970000
-050400     MOVE  WS-DOC-KEY           TO WS-PREV-DOC-KEY.               03980000
-050500     MOVE  WS-ENV-KEY           TO WS-PREV-ENV-KEY.               03990000
-050600                                                                  04000000
-050700     ADD   1                    TO WS-TOTAL-ENV.                  04010000
-050800     ADD   1                    TO WS-TOTAL-DOCS.                 04020000
-050900                                                                  04030000
-051000 0220-EXIT.  EXIT.                                                04040000
+048800 0220-NEW-ENTRY.
+048900 
+048910     IF WS-SUB-MAX >= WS-TABLE-MAX
+048920         PERFORM 0225-TABLE-FULL      THRU 0225-EXIT
+048930      ELSE
+049000        ADD 1     TO WS-SUB-MAX
+049010 
+049020        PERFORM VARYING WS-INSERT-SUB FROM WS-SUB-MAX BY -1
+049030           UNTIL WS-INSERT-SUB = 1
+049040              OR TBL-SPECIAL-HANDLING (WS-INSERT-SUB - 1)
+049050                    <= SPECIAL-HANDLING
+049060           MOVE TABLE-ENTRY (WS-INSERT-SUB - 1)
+049070                 TO TABLE-ENTRY (WS-INSERT-SUB)
+049080        END-PERFORM
+049100        MOVE WS-INSERT-SUB     TO WS-SUB
+049110 
+049120        IF WS-SUB-MAX >= WS-TABLE-WARN-THRESH
+049130           AND NOT WS-TABLE-WARNING-ISSUED
+049140            PERFORM 0226-TABLE-NEAR-FULL    THRU 0226-EXIT
+049150        END-IF
+049200 
+049300        MOVE  FORM-NAME            TO TBL-FORM-NAME (WS-SUB)
+049400        MOVE  WS-RUN-DATE          TO TBL-RUN-DATE (WS-SUB)
+049500        MOVE  WS-CURR-TIME         TO TBL-RUN-TIME (WS-SUB)
+049600        MOVE  WS-REPORT-DATE       TO TBL-RPT-DATE (WS-SUB)
+049700 
+049800        MOVE SPECIAL-HANDLING    TO TBL-SPECIAL-HANDLING (WS-SUB)
+049900        ADD   1                    TO TBL-PAGE-CNT (WS-SUB)
+050000        ADD   1                    TO TBL-DOC-CNT (WS-SUB)
+050100        ADD   1                    TO TBL-ENV-CNT (WS-SUB)
+050200        ADD   HASH-TOTAL           TO TBL-CONTROL-TOTAL (WS-SUB)
+050300 
+050400        MOVE  WS-DOC-KEY           TO WS-PREV-DOC-KEY
+050500        MOVE  WS-ENV-KEY           TO WS-PREV-ENV-KEY
+050600 
+050700        ADD   1                    TO WS-TOTAL-ENV
+050800        ADD   1                    TO WS-TOTAL-DOCS
+050850      END-IF.
+050900 
+051000 0220-EXIT.  EXIT.
+051010*****************************************************************
+051020* REPORT-TABLE IS FULL - NEW HANDLING CODE/FORM ENTRY DISCARDED  *
+051030*****************************************************************
+051040 0225-TABLE-FULL.
+051050 
+051060     DISPLAY '*************************************************'.
+051070     DISPLAY '* MXBPB510 - REPORT-TABLE IS FULL              *'.
+051080     DISPLAY '* THIS HANDLING CODE/FORM ENTRY WAS NOT ADDED  *'.
+051090     DISPLAY '* FORM-NAME.......' FORM-NAME.
+051100     DISPLAY '* SPECIAL-HANDLING' SPECIAL-HANDLING.
+051110     DISPLAY '* WS-SUB-MAX......' WS-SUB-MAX.
+051120     DISPLAY '*************************************************'.
+051130     MOVE +16 TO MXBW510-STATUS.
+051140 
+051150 0225-EXIT.  EXIT.
+051160*****************************************************************
+051170* REPORT-TABLE IS NEARING CAPACITY - WARN THE JOB LOG SO IT CAN  *
+051180* BE RAISED AGAIN BEFORE IT ACTUALLY OVERFLOWS                   *
+051190*****************************************************************
+051200 0226-TABLE-NEAR-FULL.
+051210 
+051220     DISPLAY '*************************************************'.
+051230     DISPLAY '* MXBPB510 - REPORT-TABLE IS NEARING CAPACITY  *'.
+051240     DISPLAY '* WS-SUB-MAX......' WS-SUB-MAX ' OF ' WS-TABLE-MAX.
+051250     DISPLAY '*************************************************'.
+051260     MOVE 'Y' TO WS-TABLE-WARNED-SW.
+051270 
+051280 0226-EXIT.  EXIT.
 051100/*****************************************************************04050000
 051200* PROCESS EXISTING HANDLING CODE                                 *04060000
 051300******************************************************************04070000
@@ -482,11 +788,16 @@
 051700                                                                  04110000
 051800     IF WS-DOC-KEY        =   WS-PREV-DOC-KEY                     04120000
 051900          IF WS-ENV-KEY NOT = WS-PREV-ENV-KEY                     04130000
-052000*            SET MXBW510-ERROR        TO  TRUE                    04140000
+052000             SET MXBW510-ERROR        TO  TRUE
 052100             DISPLAY '** DOCUMENT / ENVELOPE ERROR ** '           04150000
 052200                     '  ENVELOPE KEY.....'  UNIQUE-KEY            04160000
 052300                     '  WS-ENV-KEY  .....'  WS-ENV-KEY            04170000
 052400                     '  WS-PREV-ENV-KEY .'  WS-PREV-ENV-KEY       04180000
+052410
+052420             MOVE WS-DOC-KEY            TO EXCP-DOC-KEY
+052430             MOVE WS-ENV-KEY            TO EXCP-ENV-KEY
+052440             MOVE WS-PREV-ENV-KEY       TO EXCP-PREV-ENV-KEY
+052450             WRITE XEROX-EXCP-REC       FROM XEROX-EXCEPTION-LINE
 052500          END-IF                                                  04190000
 052600      ELSE                                                        04200000
 052700          ADD   1                  TO TBL-DOC-CNT (WS-SUB)        04210000
@@ -515,6 +826,7 @@
 055000 0300-PROCESS-EOJ.                                                04440000
 055100                                                                  04450000
 055200     OPEN OUTPUT    XEROX-CONTROL-REPORT.                         04460000
+055210     OPEN OUTPUT    XEROX-CONTROL-EXTRACT.
 055300                                                                  04470000
 055400     PERFORM  VARYING WS-SUB                                      04480000
 055500       FROM 1 BY 1                                                04490000
@@ -535,6 +847,16 @@
 057000         MOVE TBL-RUN-TIME (WS-SUB)          TO DTL-RUN-TIME      04640000
 057100                                                                  04650000
 057200         WRITE  XEROX-CNTL-RECORD   FROM  CONTROL-RPT-DTL1        04660000
+057210                                                                  04670000
+057220         MOVE TBL-SPECIAL-HANDLING (WS-SUB)  TO CSV-HANDLING-CODE
+057230         MOVE TBL-PAGE-CNT (WS-SUB)          TO CSV-PAGE-CNT
+057240         MOVE TBL-DOC-CNT  (WS-SUB)          TO CSV-DOC-CNT
+057250         MOVE TBL-ENV-CNT  (WS-SUB)          TO CSV-ENV-CNT
+057260         MOVE TBL-CONTROL-TOTAL (WS-SUB)     TO CSV-CONTROL-TOT
+057270         MOVE TBL-FORM-NAME (WS-SUB)         TO CSV-FORM-NAME
+057280         MOVE TBL-RPT-DATE (WS-SUB)          TO CSV-RPT-DATE
+057290
+057291         WRITE XEROX-CNTL-EXTRACT-REC   FROM  CSV-EXTRACT-LINE
 057300       END-IF                                                     04670000
 057400                                                                  04680000
 057500     END-PERFORM.                                                 04690000
@@ -547,8 +869,31 @@
 058200     DISPLAY 'TOTAL DOCS  PROCESSED.......' WS-TOTAL-DOCS.        04760000
 058300     DISPLAY 'TOTAL ENVS  PROCESSED.......' WS-TOTAL-ENV.         04770000
 058400     DISPLAY '*************************************************'. 04780000
-058500                                                                  04790000
+058410
+058420* WRITE THE RUN TOTALS TO A STRUCTURED SUMMARY DATASET SO THE
+058430* SCHEDULER CAN VERIFY THE RUN BEFORE RELEASING DOWNSTREAM JOBS.
+058440     OPEN OUTPUT   XEROX-SUMMARY-FILE.
+058450
+058460     MOVE WS-RUN-DATE            TO SUM-RUN-DATE.
+058470     MOVE WS-REPORT-DATE         TO SUM-RPT-DATE.
+058480     MOVE WS-TOTAL-RECORDS       TO SUM-TOTAL-PAGES.
+058490     MOVE WS-TOTAL-DOCS          TO SUM-TOTAL-DOCS.
+058500     MOVE WS-TOTAL-ENV           TO SUM-TOTAL-ENV.
+058510     MOVE MXBW510-STATUS         TO SUM-RETURN-CODE.
+058520
+058530     WRITE XEROX-SUMMARY-REC     FROM XEROX-SUMMARY-LINE.
+058540
+058550     CLOSE  XEROX-SUMMARY-FILE.
+058560                                                                  04790000
 058600     CLOSE  XEROX-CONTROL-REPORT.                                 04800000
+058610     CLOSE  XEROX-CONTROL-EXTRACT.
+058620     CLOSE  XEROX-EXCEPTION-FILE.
+058625     CLOSE  FORM-LAYOUT-FILE.
+058630
+058640* JOB COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT RUN
+058650* STARTS COLD INSTEAD OF RESTARTING FROM THIS COMPLETED RUN.
+058660     OPEN OUTPUT    XEROX-CHECKPOINT-FILE.
+058670     CLOSE          XEROX-CHECKPOINT-FILE.
 058700                                                                  04810000
 058800                                                                  04820000
 058900 0300-EXIT.  EXIT.                                                04830000
