@@ -73,8 +73,37 @@
 000790*+-------------------------------------------------+                 CL**2
 000800 01 WS-CONSTANTS.                                                    CL**2
 000810         10  WS-PGM-NAME              PIC X(08) VALUE 'MXBPW021'.    CL**2
+000811*        CORPORATE HOME OFFICE ENTITY - USED AS THE SECOND-TIER    CL**4
+000811*        LOOKUP KEY BELOW WHEN AN ENTITY HAS NO TRANSLATION ROW.   CL**4
+000811         10  WS-CORP-DEFAULT-ENTITY   PIC X(08) VALUE '00000001'.   CL**4
+000812         10  WS-FALLBACK-LANGUAGE     PIC X(08) VALUE 'ENGLISH '.    CL**4
+000813         10  WS-CACHE-MAX-ENTRIES     PIC 9(04) COMP VALUE 500.      CL**5
+000814         10  WS-CACHE-REFRESH-INTVL   PIC 9(04) COMP VALUE 1000.     CL**5
 000820                                                                     CL**2
 000830                                                                     CL**2
+000831*----------------------------------------------------------------   CL**5
+000832* IN-MEMORY CACHE OF ENTITY-TO-LANGUAGE LOOKUPS ALREADY RESOLVED     CL**5
+000833* THIS RUN, SO A HIGH-VOLUME PRINT RUN DOES NOT RE-QUERY             CL**5
+000834* VWMCTRLT/VWMCN00 FOR AN ENTITY IT HAS ALREADY LOOKED UP. THE       CL**5
+000835* CACHE IS PERIODICALLY CLEARED (SEE WS-CACHE-REFRESH-INTVL) SO A    CL**5
+000836* LONG-RUNNING JOB PICKS UP TRANSLATION-TABLE MAINTENANCE MADE       CL**5
+000837* WHILE IT IS STILL RUNNING RATHER THAN CACHING FOREVER.             CL**5
+000838*----------------------------------------------------------------   CL**5
+000839                                                                     CL**5
+000840 01 WS-TRANSLATION-CACHE.                                            CL**5
+000841    05 WS-CACHE-LOOKUP-COUNT      PIC 9(04) COMP VALUE 0.            CL**5
+000841    05 WS-REQUESTED-ENTITY-ID     PIC X(08).                         CL**5
+000842    05 WS-CACHE-COUNT             PIC 9(04) COMP VALUE 0.            CL**5
+000843    05 WS-CACHE-FOUND-SW          PIC X     VALUE 'N'.               CL**5
+000844       88 WS-CACHE-FOUND                    VALUE 'Y'.               CL**5
+000845       88 WS-CACHE-NOT-FOUND                VALUE 'N'.               CL**5
+000846    05 WS-CACHE-ENTRY  OCCURS 0 TO 500 TIMES                         CL**5
+000847                 DEPENDING ON WS-CACHE-COUNT                         CL**5
+000848                 INDEXED BY WS-CACHE-IDX.                            CL**5
+000849       10 WS-CACHE-ENTITY-ID       PIC X(08).                        CL**5
+000850       10 WS-CACHE-LANGUAGE-CD     PIC X(08).                        CL**5
+000851                                                                     CL**5
+000852                                                                     CL**5
 000840/**************************************************************      CL**2
 000850***             ERROR MESSAGE HANDLING                      ***      CL**2
 000860***************************************************************      CL**2
@@ -117,11 +146,72 @@
 001230 000-MAINLINE.                                                       CL**2
 001240**************************************                               CL**2
 001250                                                                     CL**2
-001260     EXEC SQL                                                        CL**2
-001270          INCLUDE MXPW021                                            CL**2
-001280     END-EXEC.                                                       CL**2
-001290                                                                     CL**2
-001300 400-DISPLAY.                                                        CL**2
+001281                                                                     CL**5
+001282*----------------------------------------------------------------   CL**5
+001283* SHARED TRANSLATION CACHE.  IF THIS ENTITY WAS ALREADY RESOLVED    CL**5
+001284* EARLIER IN THIS RUN, REUSE THE CACHED LANGUAGE INSTEAD OF         CL**5
+001285* HITTING VWMCTRLT/VWMCN00 AGAIN.  THE CACHE IS PERIODICALLY        CL**5
+001286* CLEARED (WS-CACHE-REFRESH-INTVL) SO A LONG-RUNNING JOB STILL      CL**5
+001287* PICKS UP TRANSLATION-TABLE CHANGES MADE WHILE IT IS RUNNING.      CL**5
+001288*----------------------------------------------------------------   CL**5
+001289                                                                     CL**5
+001290     ADD 1 TO WS-CACHE-LOOKUP-COUNT.                                CL**5
+001291     IF WS-CACHE-LOOKUP-COUNT > WS-CACHE-REFRESH-INTVL              CL**5
+001296       MOVE 0 TO WS-CACHE-COUNT                                      CL**5
+001292        MOVE 1 TO WS-CACHE-LOOKUP-COUNT                             CL**5
+001293     END-IF.                                                        CL**5
+001294                                                                     CL**5
+001295     SET WS-CACHE-NOT-FOUND TO TRUE.                                CL**5
+001296     IF WS-CACHE-COUNT > 0                                          CL**5
+001296        SET WS-CACHE-IDX TO 1                                       CL**5
+001297        SEARCH WS-CACHE-ENTRY                                       CL**5
+001298           AT END                                                   CL**5
+001299              SET WS-CACHE-NOT-FOUND TO TRUE                        CL**5
+001300           WHEN WS-CACHE-ENTITY-ID (WS-CACHE-IDX)                   CL**5
+001301                        = MXCW021-ENTITY-ID                         CL**5
+001302              SET WS-CACHE-FOUND TO TRUE                            CL**5
+001303        END-SEARCH                                                  CL**5
+001304     END-IF.                                                        CL**5
+001305                                                                     CL**5
+001306     IF WS-CACHE-FOUND                                              CL**5
+001307        MOVE WS-CACHE-LANGUAGE-CD (WS-CACHE-IDX)                    CL**5
+001308                     TO MXCW021-LANGUAGE-CD                         CL**5
+001309     ELSE                                                           CL**5
+001309        MOVE MXCW021-ENTITY-ID TO WS-REQUESTED-ENTITY-ID             CL**5
+001310        EXEC SQL                                                    CL**5
+001311             INCLUDE MXPW021                                        CL**5
+001312        END-EXEC                                                    CL**5
+001313                                                                     CL**5
+001314*       LANGUAGE FALLBACK CHAIN.  IF THIS ENTITY HAS NO TRANSLATION CL**5
+001315*       ROW OF ITS OWN (SQLCODE +100), RETRY AGAINST THE            CL**5
+001316*       CORPORATE DEFAULT ENTITY.  IF EVEN THAT HAS NO ROW,         CL**5
+001317*       DEFAULT THE LANGUAGE TO ENGLISH RATHER THAN LET AN          CL**5
+001318*       INCOMPLETE TRANSLATION SETUP HOLD UP THE PRINT RUN.         CL**5
+001319        IF SQLCODE = +100                                           CL**5
+001320           MOVE WS-CORP-DEFAULT-ENTITY                              CL**5
+001321                           TO MXCW021-ENTITY-ID                     CL**5
+001322                                                                     CL**5
+001323           EXEC SQL                                                  CL**5
+001324                INCLUDE MXPW021                                     CL**5
+001325           END-EXEC                                                 CL**5
+001326                                                                     CL**5
+001327           IF SQLCODE = +100                                        CL**5
+001328              MOVE WS-FALLBACK-LANGUAGE                             CL**5
+001329                           TO MXCW021-LANGUAGE-CD                   CL**5
+001330              MOVE 0                    TO SQLCODE                  CL**5
+001331           END-IF                                                   CL**5
+001332        END-IF                                                      CL**5
+001333                                                                     CL**5
+001334        IF WS-CACHE-COUNT < WS-CACHE-MAX-ENTRIES                    CL**5
+001335           ADD 1 TO WS-CACHE-COUNT                                  CL**5
+001336           MOVE WS-REQUESTED-ENTITY-ID                               CL**5
+001337                        TO WS-CACHE-ENTITY-ID (WS-CACHE-COUNT)      CL**5
+001338           MOVE MXCW021-LANGUAGE-CD                                 CL**5
+001339                        TO WS-CACHE-LANGUAGE-CD (WS-CACHE-COUNT)    CL**5
+001340        END-IF                                                      CL**5
+001341     END-IF.                                                        CL**5
+001342                                                                     CL**5
+001305 400-DISPLAY.                                                       CL**2
 001310                                                                     CL**2
 001320     MOVE    SEQ-NO          OF DCLVWMCTRLT TO DISP-SEQ-NO           CL**2
 001330     DISPLAY PGM-NAME        OF DCLVWMCTRLT '-'                      CL**2
