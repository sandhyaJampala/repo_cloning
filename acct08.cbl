@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.                                         00000300
+       PROGRAM-ID. ACCT08.                                              00000400
+       REMARKS. THIS BATCH PROGRAM SCANS ACCTFIL AND PRODUCES A         00000500
+                PORTFOLIO SUMMARY REPORT: ACCOUNT COUNTS BROKEN DOWN    00000600
+                BY STATUS CODE (STATDO), AND BY ACCOUNT-OPEN MONTH/     00000700
+                YEAR (IMODO/IDAYDO/IYRDO), SINCE TODAY EVERY OTHER      00000800
+                ACCTFIL PROGRAM ONLY EVER LOOKS AT ONE ACCOUNT AT A     00000900
+                TIME AND NOTHING AGGREGATES GROWTH OR STATUS-MIX        00001000
+                TRENDS ACROSS THE WHOLE FILE.                           00001100
+       ENVIRONMENT DIVISION.                                            00001200
+       INPUT-OUTPUT SECTION.                                            00001300
+       FILE-CONTROL.                                                    00001400
+           SELECT ACCT-MASTER ASSIGN TO ACCTFIL                         00001500
+               ORGANIZATION IS INDEXED                                  00001600
+               ACCESS MODE IS SEQUENTIAL                                00001700
+               RECORD KEY IS ACCTDO                                     00001800
+               FILE STATUS IS WS-ACCTFIL-STATUS.                        00001900
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO ACCTSMRPT               00002000
+               FILE STATUS IS WS-RPT-STATUS.                            00002100
+       DATA DIVISION.                                                   00002200
+       FILE SECTION.                                                    00002300
+       FD  ACCT-MASTER                                                  00002400
+           RECORDING MODE F.                                            00002500
+       01  ACCTREC.                                                     00002600
+           COPY ACCTREC.                                                00002700
+       FD  SUMMARY-REPORT-FILE                                          00002800
+           RECORDING MODE F.                                            00002900
+       01  SUMMARY-RPT-REC             PIC X(100).                      00003000
+       WORKING-STORAGE SECTION.                                         00003100
+       01  MISC.                                                        00003200
+           02  WS-ACCTFIL-STATUS       PIC XX VALUE SPACES.             00003300
+               88  ACCTFIL-EOF             VALUE '10'.                  00003400
+           02  WS-RPT-STATUS           PIC XX VALUE SPACES.             00003500
+           02  WS-EOF-SW               PIC X VALUE 'N'.                 00003600
+               88  ALL-DONE                VALUE 'Y'.                   00003700
+           02  WS-ACCT-CNT             PIC S9(7) COMP-3 VALUE 0.        00003800
+           02  WS-NODATE-CNT           PIC S9(7) COMP-3 VALUE 0.        00003900
+           02  WS-SUB                  PIC S9(4) COMP.                  00004000
+           02  WS-MATCH-FOUND          PIC X VALUE 'N'.                 00004100
+               88  MATCH-FOUND             VALUE 'Y'.                   00004200
+       01  STATUS-TOTALS.                                                00004300
+           02  STAT-ENTRY OCCURS 20 TIMES                                00004400
+                   INDEXED BY STAT-IDX.                                  00004500
+               04  STAT-CODE           PIC XX VALUE SPACES.              00004600
+               04  STAT-CNT            PIC S9(7) COMP-3 VALUE 0.         00004700
+           02  STAT-USED               PIC S9(4) COMP VALUE 0.           00004800
+           02  WS-STAT-OVFL-CNT        PIC S9(7) COMP-3 VALUE 0.         00004900
+       01  YEAR-TOTALS.                                                  00005000
+           02  YEAR-ENTRY OCCURS 100 TIMES                               00005100
+                   INDEXED BY YEAR-IDX.                                  00005200
+               04  YEAR-CNT            PIC S9(7) COMP-3 VALUE 0.         00005300
+       01  MONTH-TOTALS.                                                 00005400
+           02  MONTH-ENTRY OCCURS 12 TIMES                               00005500
+                   INDEXED BY MONTH-IDX.                                 00005600
+               04  MONTH-CNT           PIC S9(7) COMP-3 VALUE 0.         00005700
+       01  WS-IMODO-NUM                PIC 99.                           00005800
+       01  WS-IYRDO-NUM                PIC 99.                           00005900
+       01  HEADER-LINE.                                                  00006000
+           02  FILLER                  PIC X(60) VALUE                  00006100
+               'ACCT08 ACCOUNT VOLUME AND STATUS-MIX SUMMARY REPORT'.   00006200
+           02  FILLER                  PIC X(40) VALUE SPACES.          00006300
+       01  STAT-HDR-LINE.                                                00006400
+           02  FILLER                  PIC X(30) VALUE                  00006500
+               'ACCOUNT COUNTS BY STATUS CODE'.                         00006600
+           02  FILLER                  PIC X(70) VALUE SPACES.          00006700
+       01  STAT-RPT-LINE.                                                00006800
+           02  FILLER                  PIC X(9) VALUE 'STATUS: '.        00006900
+           02  SRL-STAT                PIC XX.                          00007000
+           02  FILLER                  PIC X(5) VALUE SPACES.           00007100
+           02  FILLER                  PIC X(9) VALUE 'COUNT: '.        00007200
+           02  SRL-CNT                 PIC ZZZZZZ9.                     00007300
+           02  FILLER                  PIC X(68) VALUE SPACES.          00007400
+       01  YR-HDR-LINE.                                                  00007500
+           02  FILLER                  PIC X(39) VALUE                  00007600
+               'ACCOUNT COUNTS BY OPEN YEAR (19XX/20XX)'.                00007700
+           02  FILLER                  PIC X(61) VALUE SPACES.          00007800
+       01  YR-RPT-LINE.                                                  00007900
+           02  FILLER                  PIC X(7) VALUE 'YEAR: '.         00008000
+           02  YRL-YEAR                PIC 99.                          00008100
+           02  FILLER                  PIC X(5) VALUE SPACES.           00008200
+           02  FILLER                  PIC X(9) VALUE 'COUNT: '.        00008300
+           02  YRL-CNT                 PIC ZZZZZZ9.                     00008400
+           02  FILLER                  PIC X(70) VALUE SPACES.          00008500
+       01  MO-HDR-LINE.                                                  00008600
+           02  FILLER                  PIC X(29) VALUE                  00008700
+               'ACCOUNT COUNTS BY OPEN MONTH'.                          00008800
+           02  FILLER                  PIC X(71) VALUE SPACES.          00008900
+       01  MO-RPT-LINE.                                                  00009000
+           02  FILLER                  PIC X(8) VALUE 'MONTH: '.        00009100
+           02  MOL-MONTH               PIC 99.                          00009200
+           02  FILLER                  PIC X(5) VALUE SPACES.           00009300
+           02  FILLER                  PIC X(9) VALUE 'COUNT: '.        00009400
+           02  MOL-CNT                 PIC ZZZZZZ9.                     00009500
+           02  FILLER                  PIC X(69) VALUE SPACES.          00009600
+       01  SUMMARY-LINE.                                                 00009700
+           02  FILLER                  PIC X(15) VALUE                  00009800
+               'ACCOUNTS READ: '.                                       00009900
+           02  SUM-ACCT-CNT            PIC ZZZZZZ9.                     00010000
+           02  FILLER                  PIC X(5) VALUE SPACES.           00010100
+           02  FILLER                  PIC X(22) VALUE                  00010200
+               'NO OPEN DATE ON FILE: '.                                00010300
+           02  SUM-NODATE-CNT          PIC ZZZZZZ9.                     00010400
+           02  FILLER                  PIC X(44) VALUE SPACES.          00010500
+       01  OVFL-LINE.                                                    00010600
+           02  FILLER                  PIC X(40) VALUE                  00010700
+               'STATUS CODES NOT COUNTED (TABLE FULL): '.               00010800
+           02  OVFL-CNT                PIC ZZZZZZ9.                     00010900
+           02  FILLER                  PIC X(53) VALUE SPACES.          00011000
+       PROCEDURE DIVISION.                                               00011100
+       0000-MAIN.                                                        00011200
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.                       00011300
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT                    00011400
+               UNTIL ALL-DONE.                                           00011500
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.                        00011600
+           STOP RUN.                                                     00011700
+       1000-INITIALIZE.                                                  00011800
+           OPEN INPUT ACCT-MASTER.                                       00011900
+           OPEN OUTPUT SUMMARY-REPORT-FILE.                              00012000
+           WRITE SUMMARY-RPT-REC FROM HEADER-LINE.                       00012100
+           PERFORM 2100-READ-ACCTFIL THRU 2100-EXIT.                     00012200
+       1000-EXIT.                                                        00012300
+           EXIT.                                                         00012400
+       2000-PROCESS-RECORD.                                              00012500
+           ADD 1 TO WS-ACCT-CNT.                                         00012600
+           PERFORM 2200-TALLY-STATUS THRU 2200-EXIT.                     00012700
+           PERFORM 2300-TALLY-OPEN-DATE THRU 2300-EXIT.                  00012800
+           PERFORM 2100-READ-ACCTFIL THRU 2100-EXIT.                     00012900
+       2000-EXIT.                                                        00013000
+           EXIT.                                                         00013100
+       2100-READ-ACCTFIL.                                                00013200
+           READ ACCT-MASTER NEXT RECORD                                  00013300
+               AT END MOVE 'Y' TO WS-EOF-SW.                             00013400
+       2100-EXIT.                                                        00013500
+           EXIT.                                                         00013600
+       2200-TALLY-STATUS.                                                00013700
+           MOVE 'N' TO WS-MATCH-FOUND.                                   00013800
+           PERFORM 2210-FIND-STATUS THRU 2210-EXIT                       00013900
+               VARYING WS-SUB FROM 1 BY 1                                00014000
+               UNTIL WS-SUB > STAT-USED OR MATCH-FOUND.                  00014100
+           IF NOT MATCH-FOUND                                            00014200
+               IF STAT-USED < 20                                         00014300
+                   ADD 1 TO STAT-USED                                    00014400
+                   MOVE STATDO TO STAT-CODE (STAT-USED)                  00014500
+                   ADD 1 TO STAT-CNT (STAT-USED)                         00014600
+               ELSE                                                      00014700
+                   ADD 1 TO WS-STAT-OVFL-CNT                             00014800
+               END-IF                                                    00014900
+           END-IF.                                                       00015000
+       2200-EXIT.                                                        00015100
+           EXIT.                                                         00015200
+       2210-FIND-STATUS.                                                 00015300
+           IF STAT-CODE (WS-SUB) = STATDO                                00015400
+               ADD 1 TO STAT-CNT (WS-SUB)                                00015500
+               MOVE 'Y' TO WS-MATCH-FOUND                                00015600
+           END-IF.                                                       00015700
+       2210-EXIT.                                                        00015800
+           EXIT.                                                         00015900
+       2300-TALLY-OPEN-DATE.                                             00016000
+           IF IMODO NOT NUMERIC OR IDAYDO NOT NUMERIC                    00016100
+               OR IYRDO NOT NUMERIC OR IMODO = ZERO                      00016200
+               ADD 1 TO WS-NODATE-CNT                                    00016300
+           ELSE                                                         00016400
+               MOVE IMODO TO WS-IMODO-NUM                                00016500
+               MOVE IYRDO TO WS-IYRDO-NUM                                00016600
+               ADD 1 TO MONTH-CNT (WS-IMODO-NUM)                         00016700
+               ADD 1 TO YEAR-CNT (WS-IYRDO-NUM + 1)                      00016800
+           END-IF.                                                       00016900
+       2300-EXIT.                                                        00017000
+           EXIT.                                                         00017100
+       9000-TERMINATE.                                                   00017200
+           CLOSE ACCT-MASTER.                                            00017300
+           WRITE SUMMARY-RPT-REC FROM STAT-HDR-LINE.                     00017400
+           PERFORM 9100-PRINT-STATUS THRU 9100-EXIT                      00017500
+               VARYING STAT-IDX FROM 1 BY 1                              00017600
+               UNTIL STAT-IDX > STAT-USED.                               00017700
+           IF WS-STAT-OVFL-CNT > 0                                       00017800
+               MOVE WS-STAT-OVFL-CNT TO OVFL-CNT                         00017900
+               WRITE SUMMARY-RPT-REC FROM OVFL-LINE                      00018000
+           END-IF.                                                      00018100
+           WRITE SUMMARY-RPT-REC FROM YR-HDR-LINE.                       00018200
+           PERFORM 9200-PRINT-YEAR THRU 9200-EXIT                        00018300
+               VARYING YEAR-IDX FROM 1 BY 1                              00018400
+               UNTIL YEAR-IDX > 100.                                     00018500
+           WRITE SUMMARY-RPT-REC FROM MO-HDR-LINE.                       00018600
+           PERFORM 9300-PRINT-MONTH THRU 9300-EXIT                       00018700
+               VARYING MONTH-IDX FROM 1 BY 1                             00018800
+               UNTIL MONTH-IDX > 12.                                     00018900
+           MOVE SPACES TO SUMMARY-LINE.                                  00019000
+           MOVE WS-ACCT-CNT TO SUM-ACCT-CNT.                             00019100
+           MOVE WS-NODATE-CNT TO SUM-NODATE-CNT.                         00019200
+           WRITE SUMMARY-RPT-REC FROM SUMMARY-LINE.                      00019300
+           CLOSE SUMMARY-REPORT-FILE.                                    00019400
+       9000-EXIT.                                                        00019500
+           EXIT.                                                         00019600
+       9100-PRINT-STATUS.                                                00019700
+           MOVE SPACES TO STAT-RPT-LINE.                                 00019800
+           MOVE STAT-CODE (STAT-IDX) TO SRL-STAT.                        00019900
+           MOVE STAT-CNT (STAT-IDX) TO SRL-CNT.                          00020000
+           WRITE SUMMARY-RPT-REC FROM STAT-RPT-LINE.                     00020100
+       9100-EXIT.                                                        00020200
+           EXIT.                                                         00020300
+       9200-PRINT-YEAR.                                                  00020400
+           IF YEAR-CNT (YEAR-IDX) > 0                                    00020500
+               MOVE SPACES TO YR-RPT-LINE                                00020600
+               COMPUTE YRL-YEAR = YEAR-IDX - 1                           00020700
+               MOVE YEAR-CNT (YEAR-IDX) TO YRL-CNT                       00020800
+               WRITE SUMMARY-RPT-REC FROM YR-RPT-LINE                    00020900
+           END-IF.                                                      00021000
+       9200-EXIT.                                                        00021100
+           EXIT.                                                         00021200
+       9300-PRINT-MONTH.                                                 00021300
+           MOVE SPACES TO MO-RPT-LINE.                                   00021400
+           MOVE MONTH-IDX TO MOL-MONTH.                                  00021500
+           MOVE MONTH-CNT (MONTH-IDX) TO MOL-CNT.                        00021600
+           WRITE SUMMARY-RPT-REC FROM MO-RPT-LINE.                       00021700
+       9300-EXIT.                                                        00021800
+           EXIT.                                                         00021900
