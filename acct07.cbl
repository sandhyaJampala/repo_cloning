@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.                                         00000300
+       PROGRAM-ID. ACCT07.                                              00000400
+       REMARKS. THIS BATCH PROGRAM READS ACCTFIL FROM END TO END AND    00000500
+                PRODUCES A FIXED-FORMAT FLAT EXTRACT (ACCOUNT, NAME,    00000600
+                STATUS, LIMIT, ADDRESS, AND SPECIAL CODES) FOR          00000700
+                DOWNSTREAM REPORTING OR A DATA WAREHOUSE FEED, SINCE    00000800
+                TODAY ACCTFIL IS ONLY REACHABLE ONE RECORD AT A TIME    00000900
+                THROUGH THE ACCT01/ACCT02/ACCT03 ON-LINE TRANSACTIONS.  00001000
+       ENVIRONMENT DIVISION.                                            00001100
+       INPUT-OUTPUT SECTION.                                            00001200
+       FILE-CONTROL.                                                    00001300
+           SELECT ACCT-MASTER ASSIGN TO ACCTFIL                         00001400
+               ORGANIZATION IS INDEXED                                  00001500
+               ACCESS MODE IS SEQUENTIAL                                00001600
+               RECORD KEY IS ACCTDO                                     00001700
+               FILE STATUS IS WS-ACCTFIL-STATUS.                        00001800
+           SELECT ACCT-EXTRACT-FILE ASSIGN TO ACCTEXT                   00001900
+               FILE STATUS IS WS-EXT-STATUS.                            00002000
+       DATA DIVISION.                                                   00002100
+       FILE SECTION.                                                    00002200
+       FD  ACCT-MASTER                                                  00002300
+           RECORDING MODE F.                                            00002400
+       01  ACCTREC.                                                     00002500
+           COPY ACCTREC.                                                00002600
+       FD  ACCT-EXTRACT-FILE                                            00002700
+           RECORDING MODE F.                                            00002800
+       01  ACCT-EXTRACT-REC             PIC X(150).                     00002900
+       WORKING-STORAGE SECTION.                                         00003000
+       01  MISC.                                                        00003100
+           02  WS-ACCTFIL-STATUS       PIC XX VALUE SPACES.             00003200
+               88  ACCTFIL-EOF             VALUE '10'.                  00003300
+           02  WS-EXT-STATUS           PIC XX VALUE SPACES.             00003400
+           02  WS-EOF-SW               PIC X VALUE 'N'.                 00003500
+               88  ALL-DONE                VALUE 'Y'.                   00003600
+           02  WS-EXTRACT-CNT          PIC S9(7) COMP-3 VALUE 0.        00003700
+       01  EXTRACT-LINE.                                                00003800
+           02  EXT-ACCTC               PIC X(5).                        00003900
+           02  EXT-SNAME               PIC X(12).                       00004000
+           02  EXT-FNAME               PIC X(7).                        00004100
+           02  EXT-MI                  PIC X.                           00004200
+           02  EXT-STATUS              PIC XX.                          00004300
+           02  EXT-LIMIT               PIC X(8).                        00004400
+           02  EXT-ADDR1               PIC X(24).                       00004500
+           02  EXT-ADDR2               PIC X(24).                       00004600
+           02  EXT-ADDR3               PIC X(16).                       00004700
+           02  EXT-TEL                 PIC X(10).                       00004800
+           02  EXT-SCODE1              PIC X.                           00004900
+           02  EXT-SCODE2              PIC X.                           00005000
+           02  EXT-SCODE3              PIC X.                           00005100
+           02  FILLER                  PIC X(38) VALUE SPACES.          00005200
+       PROCEDURE DIVISION.                                              00005300
+       0000-MAIN.                                                       00005400
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00005500
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT                   00005600
+               UNTIL ALL-DONE.                                          00005700
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.                       00005800
+           STOP RUN.                                                    00005900
+       1000-INITIALIZE.                                                 00006000
+           OPEN INPUT ACCT-MASTER.                                      00006100
+           OPEN OUTPUT ACCT-EXTRACT-FILE.                               00006200
+           PERFORM 2100-READ-ACCTFIL THRU 2100-EXIT.                    00006300
+       1000-EXIT.                                                       00006400
+           EXIT.                                                        00006500
+       2000-PROCESS-RECORD.                                             00006600
+           ADD 1 TO WS-EXTRACT-CNT.                                     00006700
+           MOVE SPACES TO EXTRACT-LINE.                                 00006800
+           MOVE ACCTDO TO EXT-ACCTC.                                    00006900
+           MOVE SNAMEDO TO EXT-SNAME.                                   00007000
+           MOVE FNAMEDO TO EXT-FNAME.                                   00007100
+           MOVE MIDO TO EXT-MI.                                         00007200
+           MOVE STATDO TO EXT-STATUS.                                   00007300
+           MOVE LIMITDO TO EXT-LIMIT.                                   00007400
+           MOVE ADDR1DO TO EXT-ADDR1.                                   00007500
+           MOVE ADDR2DO TO EXT-ADDR2.                                   00007600
+           MOVE ADDR3DO TO EXT-ADDR3.                                   00007700
+           MOVE TELDO TO EXT-TEL.                                       00007800
+           MOVE SCODE1DO TO EXT-SCODE1.                                 00007900
+           MOVE SCODE2DO TO EXT-SCODE2.                                 00008000
+           MOVE SCODE3DO TO EXT-SCODE3.                                 00008100
+           WRITE ACCT-EXTRACT-REC FROM EXTRACT-LINE.                    00008200
+           PERFORM 2100-READ-ACCTFIL THRU 2100-EXIT.                    00008300
+       2000-EXIT.                                                       00008400
+           EXIT.                                                        00008500
+       2100-READ-ACCTFIL.                                               00008600
+           READ ACCT-MASTER NEXT RECORD                                 00008700
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00008800
+       2100-EXIT.                                                       00008900
+           EXIT.                                                        00009000
+       9000-TERMINATE.                                                  00009100
+           CLOSE ACCT-MASTER, ACCT-EXTRACT-FILE.                        00009200
+           DISPLAY 'ACCT07 - ACCOUNTS EXTRACTED: ' WS-EXTRACT-CNT.      00009300
+       9000-EXIT.                                                       00009400
+           EXIT.                                                        00009500
