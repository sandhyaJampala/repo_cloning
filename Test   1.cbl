@@ -1,53 +1,140 @@
-       IDENTIFICATION DIVISION.                                         01000000
-       PROGRAM-ID. ACCT03.                                              02000000
-       REMARKS. THIS PROGRAM IS THE FIRST INVOKED BY TRANSACTIONS       03000000
-                'AC03', 'ACLG' AND 'AC05'. 'AC03' COMPLETES A REQUEST   04000000
-                FOR PRINTING OF A CUSTOMER RECORD, WHICH WAS PROCESSED  05000000
-                INITIALLY BY TRANSACTION 'AC01'.  'ACLG,' WHICH IS A    06000000
-                USER REQUEST TO PRINT THE LOG, MERELY REQUESTS 'AC05'   07000000
-                BE STARTED WHEN THE LOG PRINTER ('L86O') IS AVAILABLE.  08000000
-                'AC05' TRANSFERS THE LOG DATA FROM TEMPORARY STORAGE TO 09000000
-                THE PRINTER.                                            10000000
-       ENVIRONMENT DIVISION.                                            11000000
-       DATA DIVISION.                                                   12000000
-       WORKING-STORAGE SECTION.                                         13000000
-       01  COMMAREA-FOR-ACCT04.                                         14000000
-           02  ERR-PGM                 PIC X(8) VALUE 'ACCT03'.         15000000
-           02  ERR-FN                  PIC X.                           16000000
-           02  ERR-RCODE               PIC X.                           17000000
-       01  TS-LNG                      PIC S9(4) COMP VALUE +751.       18000000
-           COPY ACCTSET.                                                19000000
-       PROCEDURE DIVISION.                                              21000000
-       INIT.                                                            24000000
-           EXEC CICS HANDLE CONDITION ITEMERR(LOG-END)                  25000000
-               QIDERR(RTRN) ERROR(NO-GOOD) END-EXEC.                    26000000
-           IF EIBTRNID = 'AC03' GO TO AC03.                             29000000
-           IF EIBTRNID = 'ACLG' GO TO ACLG, ELSE GO TO AC05.            30000000
-       AC03.                                                            33000000
-           EXEC CICS RETRIEVE INTO(ACCTDTLI) LENGTH(TS-LNG) END-EXEC.   34000000
-           EXEC CICS SEND MAP('ACCTDTL') MAPSET('ACCTSET') PRINT        35000000
-               ERASE END-EXEC.                                          36000000
-           GO TO RTRN.                                                  37000000
-       ACLG.                                                            42000000
-           EXEC CICS START TRANSID('AC05') TERMID('L86O') END-EXEC.     44000000
-           MOVE LOW-VALUES TO ACCTMSGO.                                 46000000
-           MOVE 'PRINTING OF LOG HAS BEEN SCHEDULED' TO MSGO.           48000000
-           EXEC CICS SEND MAP('ACCTMSG') MAPSET('ACCTSET')              50000000
-               FREEKB END-EXEC.                                         52000000
-           GO TO RTRN.                                                  54000000
-       AC05.                                                            60000000
-           EXEC CICS READQ TS QUEUE('ACCTLOG') INTO (ACCTDTLI)          62000000
-               LENGTH(TS-LNG) NEXT END-EXEC.                            64000000
-           EXEC CICS SEND MAP('ACCTDTL') MAPSET('ACCTSET') PRINT ERASE  66000000
-               END-EXEC.                                                68000000
-           GO TO AC05.                                                  70000000
-       LOG-END.                                                         72000000
-           EXEC CICS DELETEQ TS QUEUE('ACCTLOG') END-EXEC.              74000000
-       RTRN.                                                            80000000
-           EXEC CICS RETURN END-EXEC.                                   82000000
-       NO-GOOD.                                                         88000000
-           MOVE EIBFN TO ERR-FN, MOVE EIBRCODE TO ERR-RCODE.            90000000
-           EXEC CICS HANDLE CONDITION ERROR END-EXEC.                   92000000
-           EXEC CICS LINK PROGRAM('ACCT04')                             94000000
-               COMMAREA(COMMAREA-FOR-ACCT04) LENGTH(10) END-EXEC.       96000000
-           GOBACK.                                                      98000000
+       IDENTIFICATION DIVISION.                                         01000000
+       PROGRAM-ID. ACCT03.                                              02000000
+       REMARKS. THIS PROGRAM IS THE FIRST INVOKED BY TRANSACTIONS       03000000
+                'AC03', 'ACLG', 'AC05' AND 'AC06'. 'AC03' COMPLETES A   04000000
+                REQUEST FOR PRINTING OF A CUSTOMER RECORD, WHICH WAS    04500000
+                PROCESSED INITIALLY BY TRANSACTION 'AC01'.  'ACLG,'     05000000
+                WHICH IS A USER REQUEST TO PRINT THE LOG, MERELY        06000000
+                REQUESTS 'AC05' BE STARTED ON THE LOG PRINTER NAMED    07000000
+                IN THE DATA TYPED AFTER THE TRANSACTION ID, OR ON      07200000
+                'L86O' IF NONE WAS GIVEN.  'AC05' PRINTS THE FULL ACCT 08000000
+                CHANGE-HISTORY AUDIT TRAIL FROM THE PERSISTENT ACCTAUD  09000000
+                FILE.  'AC06' PRINTS THE AUDIT TRAIL FOR ONE ACCOUNT    09500000
+                NUMBER, PASSED IN VIA RETRIEVE, SO THE HISTORY CAN BE   09600000
+                QUERIED WITHOUT REPRINTING THE WHOLE LOG.               09700000
+       ENVIRONMENT DIVISION.                                            11000000
+       DATA DIVISION.                                                   12000000
+       WORKING-STORAGE SECTION.                                         13000000
+       01  COMMAREA-FOR-ACCT04.                                         14000000
+           02  ERR-PGM                 PIC X(8) VALUE 'ACCT03'.         15000000
+           02  ERR-FN                  PIC X.                           16000000
+           02  ERR-RCODE               PIC X.                           17000000
+       01  TS-LNG                      PIC S9(4) COMP VALUE +751.       18000000
+       01  AUD-LNG                     PIC S9(4) COMP VALUE +781.       18100000
+       01  ACCTAUD-REC. COPY ACCTAUD.                                   18200000
+       01  QRY-DATA.                                                    18400000
+           02  QRY-ACCT                PIC X(5) VALUE SPACES.           18600000
+       01  QRY-LNG                     PIC S9(4) COMP VALUE +5.         18800000
+       01  LOG-TERMID                  PIC X(4) VALUE 'L86O'.           18900000
+       01  ACLG-PRTRC                  PIC X(4) VALUE SPACES.
+       01  ACLG-LNG                    PIC S9(4) COMP VALUE +4.
+       01  WS-RESP                     PIC S9(8) COMP VALUE +0.         18950000
+       01  WS-BR-OPEN-SW               PIC X VALUE 'N'.                 18955000
+           88  BR-OPEN                     VALUE 'Y'.                   18956000
+       01  AC05CKPT-REC. COPY AC05CKPT.                                 18970000
+           COPY ACCTSET.                                                19000000
+       PROCEDURE DIVISION.                                              21000000
+       INIT.                                                            24000000
+           EXEC CICS HANDLE CONDITION NOTFND(LOG-END)                  25000000
+               ENDFILE(LOG-END) ERROR(NO-GOOD) END-EXEC.                26000000
+           IF EIBTRNID = 'AC03' GO TO AC03.                             29000000
+           IF EIBTRNID = 'ACLG' GO TO ACLG.                             29500000
+           IF EIBTRNID = 'AC06' GO TO AC06.                             29700000
+           GO TO AC05.                                                  30000000
+       AC03.                                                            33000000
+           EXEC CICS RETRIEVE INTO(ACCTDTLI) LENGTH(TS-LNG) END-EXEC.   34000000
+           EXEC CICS SEND MAP('ACCTDTL') MAPSET('ACCTSET') PRINT        35000000
+               ERASE END-EXEC.                                          36000000
+           GO TO RTRN.                                                  37000000
+       ACLG.                                                            42000000
+      *    THE PRINTER NAME, IF ANY, IS TYPED BY THE OPERATOR RIGHT     43000000
+      *    AFTER THE TRANSACTION ID, SO IT HAS TO BE PICKED UP WITH A   43100000
+      *    PLAIN RECEIVE - THIS TRANSACTION IS NEVER LINKED OR STARTED  43200000
+      *    WITH A COMMAREA.                                             43300000
+           EXEC CICS RECEIVE INTO(ACLG-PRTRC) LENGTH(ACLG-LNG)          43400000
+               RESP(WS-RESP) END-EXEC.                                  43450000
+           IF WS-RESP = DFHRESP(NORMAL) AND ACLG-PRTRC NOT = SPACES     43470000
+               MOVE ACLG-PRTRC TO LOG-TERMID.                           43500000
+           EXEC CICS START TRANSID('AC05') TERMID(LOG-TERMID) END-EXEC. 44000000
+           MOVE LOW-VALUES TO ACCTMSGO.                                 46000000
+           MOVE 'PRINTING OF LOG HAS BEEN SCHEDULED' TO MSGO.           48000000
+           EXEC CICS SEND MAP('ACCTMSG') MAPSET('ACCTSET')              50000000
+               FREEKB END-EXEC.                                         52000000
+           GO TO RTRN.                                                  54000000
+       AC05.                                                            60000000
+           MOVE 'AC05' TO CKPT-ID.                                      60100000
+           EXEC CICS READ DATASET('AC05CKPT') INTO(AC05CKPT-REC)        60200000
+               RIDFLD(CKPT-ID) RESP(WS-RESP) END-EXEC.                  60300000
+           IF WS-RESP = DFHRESP(NORMAL) AND CKPT-IS-ACTIVE              60350000
+               MOVE CKPT-KEY TO AUD-KEY                                 60400000
+           ELSE                                                         60450000
+               MOVE LOW-VALUES TO AUD-KEY.                              60500000
+           EXEC CICS STARTBR DATASET('ACCTAUD') RIDFLD(AUD-KEY)         61000000
+               GTEQ END-EXEC.                                           61500000
+           MOVE 'Y' TO WS-BR-OPEN-SW.                                   61550000
+           IF WS-RESP = DFHRESP(NORMAL) AND CKPT-IS-ACTIVE              61600000
+               EXEC CICS READNEXT DATASET('ACCTAUD') INTO(ACCTAUD-REC)  61700000
+                   RIDFLD(AUD-KEY) LENGTH(AUD-LNG) END-EXEC.            61800000
+       AC05-LOOP.                                                       62000000
+           EXEC CICS READNEXT DATASET('ACCTAUD') INTO(ACCTAUD-REC)      63000000
+               RIDFLD(AUD-KEY) LENGTH(AUD-LNG) END-EXEC.                64000000
+           MOVE AUD-IMAGE TO ACCTDTLI.                                  65000000
+           EXEC CICS SEND MAP('ACCTDTL') MAPSET('ACCTSET') PRINT ERASE  66000000
+               END-EXEC.                                                68000000
+           PERFORM SAVE-AC05-CKPT THRU SAVE-AC05-CKPT-EXIT.             69000000
+           GO TO AC05-LOOP.                                             70000000
+       AC06.                                                            70200000
+           EXEC CICS RECEIVE INTO(QRY-DATA) LENGTH(QRY-LNG)             70300000
+               RESP(WS-RESP) END-EXEC.                                  70350000
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             70370000
+               MOVE SPACES TO QRY-DATA.                                 70390000
+           MOVE LOW-VALUES TO AUD-KEY, MOVE QRY-ACCT TO AUD-ACCT.       70600000
+           EXEC CICS STARTBR DATASET('ACCTAUD') RIDFLD(AUD-KEY)         70800000
+               GTEQ END-EXEC.                                           71000000
+           MOVE 'Y' TO WS-BR-OPEN-SW.                                   71100000
+       AC06-LOOP.                                                       71200000
+           EXEC CICS READNEXT DATASET('ACCTAUD') INTO(ACCTAUD-REC)      71400000
+               RIDFLD(AUD-KEY) LENGTH(AUD-LNG) END-EXEC.                71600000
+           IF AUD-ACCT NOT = QRY-ACCT GO TO LOG-END.                    71800000
+           MOVE AUD-IMAGE TO ACCTDTLI.                                  71900000
+           EXEC CICS SEND MAP('ACCTDTL') MAPSET('ACCTSET') PRINT ERASE  72000000
+               END-EXEC.                                                72200000
+           GO TO AC06-LOOP.                                             72400000
+       LOG-END.                                                         72600000
+           IF BR-OPEN                                                   73000000
+               EXEC CICS ENDBR DATASET('ACCTAUD') END-EXEC.             74000000
+           IF EIBTRNID = 'AC05'                                         75000000
+               PERFORM CLEAR-AC05-CKPT THRU CLEAR-AC05-CKPT-EXIT.       76000000
+       RTRN.                                                            80000000
+           EXEC CICS RETURN END-EXEC.                                   82000000
+       NO-GOOD.                                                         88000000
+           MOVE EIBFN TO ERR-FN, MOVE EIBRCODE TO ERR-RCODE.            90000000
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.                   92000000
+           EXEC CICS LINK PROGRAM('ACCT04')                             94000000
+               COMMAREA(COMMAREA-FOR-ACCT04) LENGTH(10) END-EXEC.       96000000
+           GOBACK.                                                      98000000
+       SAVE-AC05-CKPT.                                                  98100000
+           MOVE 'AC05' TO CKPT-ID.                                      98200000
+           MOVE AUD-KEY TO CKPT-KEY.                                    98300000
+           MOVE 'Y' TO CKPT-ACTIVE.                                     98400000
+           EXEC CICS WRITE DATASET('AC05CKPT') FROM(AC05CKPT-REC)       98500000
+               RIDFLD(CKPT-ID) RESP(WS-RESP) END-EXEC.                  98600000
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             98700000
+               EXEC CICS READ DATASET('AC05CKPT') INTO(AC05CKPT-REC)    98800000
+                   RIDFLD(CKPT-ID) UPDATE END-EXEC                      98900000
+               MOVE AUD-KEY TO CKPT-KEY                                 99000000
+               MOVE 'Y' TO CKPT-ACTIVE                                  99100000
+               EXEC CICS REWRITE DATASET('AC05CKPT') FROM(AC05CKPT-REC) 99200000
+                   END-EXEC.                                            99300000
+       SAVE-AC05-CKPT-EXIT.                                             99400000
+           EXIT.                                                        99500000
+       CLEAR-AC05-CKPT.                                                 99600000
+           MOVE 'AC05' TO CKPT-ID.                                      99700000
+           EXEC CICS READ DATASET('AC05CKPT') INTO(AC05CKPT-REC)        99800000
+               RIDFLD(CKPT-ID) UPDATE RESP(WS-RESP) END-EXEC.           99900000
+           IF WS-RESP = DFHRESP(NORMAL)                                 99950000
+               MOVE 'N' TO CKPT-ACTIVE                                  99960000
+               EXEC CICS REWRITE DATASET('AC05CKPT') FROM(AC05CKPT-REC) 99970000
+                   END-EXEC.                                            99980000
+       CLEAR-AC05-CKPT-EXIT.                                            99990000
+           EXIT.                                                        99995000
