@@ -16,13 +16,63 @@
 001600*                                                              *  00160000
 004400 ENVIRONMENT DIVISION.                                            00440000
 004500 CONFIGURATION SECTION.                                           00450000
+004510 INPUT-OUTPUT SECTION.                                            00451000
+004520 FILE-CONTROL.                                                    00452000
+004530     SELECT ABEND-FALLBACK-FILE                                   00453000
+004540         ASSIGN TO MXBPCABF                                       00454000
+004550         FILE STATUS IS WS-FALLBACK-FILE-STATUS.                  00455000
+004560     SELECT ALERT-QUEUE-FILE                                      00456000
+004570         ASSIGN TO MXBPCABQ                                       00457000
+004580         FILE STATUS IS WS-ALERT-FILE-STATUS.                     00458000
 004600 DATA DIVISION.                                                   00460000
+004610 FILE SECTION.                                                    00461000
+004620* EMERGENCY FALLBACK LOG - WRITTEN ONLY WHEN THE INSERT INTO      00462000
+004630* VWMER00 ITSELF FAILS, SO THE ABEND DIAGNOSTICS ARE NOT LOST     00463000
+004640* WHEN DB2 IS THE VERY THING THAT IS UNAVAILABLE.                 00464000
+004650 FD  ABEND-FALLBACK-FILE                                          00465000
+004660     RECORDING MODE F                                             00466000
+004670     BLOCK CONTAINS 0 RECORDS                                     00467000
+004680     DATA RECORD IS ABEND-FALLBACK-REC.                           00468000
+004690                                                                  00469000
+004691 01  ABEND-FALLBACK-REC.                                          00469100
+004692     05  FB-PGM-NAME             PIC X(08).                       00469200
+004693     05  FB-ERROR-TYPE-CODE      PIC X(04).                       00469300
+004694     05  FB-TRIGGER-SQLCODE      PIC S9(09).                      00469400
+004695     05  FB-INSERT-SQLCODE       PIC S9(09).                      00469500
+004696     05  FB-KEY-DATA             PIC X(254).                      00469600
+004697     05  FB-COMMENT-TEXT         PIC X(254).                      00469700
+004698                                                                  00469800
+004699* HARD-ABEND PAGING ALERT - WRITTEN JUST BEFORE THE CEE3ABD CALL  00469901
+004699* SO OUR PAGING TOOLING, WHICH WATCHES THIS DATASET, CAN NOTE     00469902
+004699* THE ABEND THE MOMENT IT HAPPENS RATHER THAN WAITING FOR         00469903
+004699* SOMEONE TO CHECK THE JOB LOG.                                   00469904
+004700 FD  ALERT-QUEUE-FILE                                             00470010
+004700     RECORDING MODE F                                             00470020
+004700     BLOCK CONTAINS 0 RECORDS                                     00470030
+004700     DATA RECORD IS ALERT-QUEUE-REC.                              00470040
+004700                                                                  00470050
+004700 01  ALERT-QUEUE-REC.                                             00470060
+004700     05  ALQ-PGM-NAME             PIC X(08).                      00470070
+004700     05  ALQ-ABEND-CODE           PIC S9(09).                     00470080
+004700     05  ALQ-JOB-NAME             PIC X(08).                      00470090
+004700     05  ALQ-STEP-NAME            PIC X(08).                      00470100
+004700     05  ALQ-CORRELATION-ID       PIC X(16).                      00470110
+004700     05  ALQ-SEVERITY             PIC X(01) VALUE 'H'.            00470120
+004700                                                                  00470130
 004700 EJECT                                                            00470000
 004800 WORKING-STORAGE SECTION.                                         00480000
 004900 01  WK-VARIABLES.                                                00490000
 005000     05 WK-SQL-ERRMSG-TEXT-LEN     PIC S9(9) COMP VALUE +72.      00500000
 005100     05 WK-SUB                     PIC S9(4) COMP VALUE +0.       00510000
 005200     05 WS-DISPLAY-SQLCODE         PIC +999.                      00520000
+005210     05 WS-FALLBACK-FILE-STATUS    PIC X(02) VALUE SPACES.        00521000
+005220     05 WS-ALERT-FILE-STATUS       PIC X(02) VALUE SPACES.        00522000
+005222* JOB/STEP/CORRELATION ID ARE DERIVED LOCALLY VIA MXBUJOBI AND    00522200
+005224* KEPT HERE RATHER THAN IN BATCH-ERROR-AREA SO THIS ADD DOES NOT  00522400
+005226* GROW THE LINKAGE PARAMETER EVERY CALLING PROGRAM PASSES IN.     00522600
+005228     05  BATCH-JOB-NAME             PIC X(08).                    00522800
+005230     05  BATCH-STEP-NAME            PIC X(08).                    00523000
+005232     05  BATCH-CORRELATION-ID       PIC X(16).                    00523200
 005300* SCR 3524 CHANGE BEGIN                                           00530000
 005400 01     ABD-CODE                   PIC S9(09) BINARY.             00540000
 005500 01     TIMING                     PIC S9(09) BINARY.             00550000
@@ -111,6 +161,18 @@
 013800        CALL 'ADRABND' USING ABT-ERROR-ABEND-CODE                 01380000
 013900     END-IF.                                                      01390000
 014000                                                                  01400000
+014010* POPULATE THE STANDARD CORRELATION FIELDS SO THIS INCIDENT CAN  01401000
+014020* BE TRACED BACK TO THE JOB/STEP THAT HIT IT WITHOUT DEPENDING   01402000
+014030* ON HOW THE CALLING PROGRAM WORDED ITS BATCH-ERROR-CMNT TEXT.   01403000
+014040     CALL 'MXBUJOBI' USING BATCH-JOB-NAME                        01404000
+014050                           BATCH-STEP-NAME.                      01405000
+014060     IF BATCH-CORRELATION-ID = SPACES                            01406000
+014070        STRING ABT-PGM-NAME    DELIMITED BY SIZE                 01407000
+014080               '-'             DELIMITED BY SIZE                 01408000
+014090               BATCH-JOB-NAME  DELIMITED BY SIZE                 01409000
+014091          INTO BATCH-CORRELATION-ID                              01409100
+014092     END-IF.                                                     01409200
+014093                                                                 01409300
 014100***  PLEASE REMOVE THE CHANGE BEFORE PROMOTING                    01410000
 014200     DISPLAY 'START'                                              01420000
 014300***  END OF CHANGE                                                01430000
@@ -132,8 +194,19 @@
 015900                  DISPLAY SQL-ERRMSG-TEXT(WK-SUB)                 01590000
 016000                  SUBTRACT 72 FROM SQL-ERRMSG-LEN                 01600000
 016100           END-PERFORM                                            01610000
+016340       WHEN ABT-ERROR-IS-DLI                                      01634000
+016350       WHEN ABT-ERROR-IS-EXECDLI                                  01635000
+016352           DISPLAY 'FILE STATUS:   ', ABT-DLI-STATUS              01635200
+016354           DISPLAY 'GENERIC STATUS:', ABT-DA-GENERIC-STATUS       01635400
 016200       WHEN ABT-ERROR-IS-VSAM                                     01620000
+016320       WHEN ABT-ERROR-IS-TP-CICS                                  01632000
+016322           DISPLAY 'FILE STATUS:   ', ABT-VSAM-CICS-STATUS        01632200
+016324           DISPLAY 'GENERIC STATUS:', ABT-DA-GENERIC-STATUS       01632400
 016300       WHEN ABT-ERROR-IS-SEQ                                      01630000
+016310       WHEN ABT-ERROR-IS-TP-IMS                                   01631000
+016330       WHEN ABT-ERROR-IS-TP-TSO                                   01633000
+016360       WHEN ABT-ERROR-IS-CQUEUE                                   01636000
+016370       WHEN ABT-ERROR-IS-CJOURNAL                                 01637000
 016400           DISPLAY 'FILE STATUS:   ', ABT-BATCH-STATUS            01640000
 016500           DISPLAY 'GENERIC STATUS:', ABT-DA-GENERIC-STATUS       01650000
 016600     END-EVALUATE.                                                01660000
@@ -217,8 +290,21 @@
 024400               MOVE LK-SQLWARN6         TO ERROR-SQLWARN6         02440000
 024500               MOVE ABT-DA-FUNCTION     TO SQL-FUNC-CODE          02450000
 024600               MOVE ABT-DA-ACCESS-NAME  TO VIEW-NAME              02460000
+024840           WHEN ABT-ERROR-IS-DLI                                  02484000
+024850           WHEN ABT-ERROR-IS-EXECDLI                              02485000
+024852               MOVE ABT-DLI-STATUS      TO ERROR-SQLCODE          02485200
+024854               MOVE ABT-DA-FUNCTION     TO SQL-FUNC-CODE          02485400
+024856               MOVE ABT-DA-ACCESS-NAME  TO VIEW-NAME              02485600
 024700           WHEN ABT-ERROR-IS-VSAM                                 02470000
+024820           WHEN ABT-ERROR-IS-TP-CICS                              02482000
+024822               MOVE ABT-VSAM-CICS-STATUS TO ERROR-SQLCODE         02482200
+024824               MOVE ABT-DA-FUNCTION      TO SQL-FUNC-CODE         02482400
+024826               MOVE ABT-DA-ACCESS-NAME   TO VIEW-NAME             02482600
 024800           WHEN ABT-ERROR-IS-SEQ                                  02480000
+024810           WHEN ABT-ERROR-IS-TP-IMS                               02481000
+024830           WHEN ABT-ERROR-IS-TP-TSO                               02483000
+024860           WHEN ABT-ERROR-IS-CQUEUE                               02486000
+024870           WHEN ABT-ERROR-IS-CJOURNAL                             02487000
 024900               MOVE ABT-BATCH-STATUS    TO ERROR-SQLCODE          02490000
 025000               MOVE ABT-DA-FUNCTION     TO SQL-FUNC-CODE          02500000
 025100               MOVE ABT-DA-ACCESS-NAME  TO VIEW-NAME              02510000
@@ -312,6 +398,26 @@
 033900            CALL 'DSNTIAR' USING LK-SQLCA                         03390000
 034000                                 SQL-ERRMSG                       03400000
 034100                                 WK-SQL-ERRMSG-TEXT-LEN           03410000
+034150                                                                  03415000
+034160*           THE INSERT ITSELF FAILED - DO NOT LOSE THE ABEND      03416000
+034170*           DIAGNOSTICS, WRITE THEM TO THE FALLBACK FLAT FILE.    03417000
+034180            MOVE ABT-PGM-NAME       TO FB-PGM-NAME                03418000
+034181            MOVE ABT-ERROR-ACTIVITY TO FB-ERROR-TYPE-CODE         03418100
+034182            MOVE LK-SQLCODE         TO FB-TRIGGER-SQLCODE         03418200
+034183            MOVE SQLCODE            TO FB-INSERT-SQLCODE          03418300
+034184            MOVE BATCH-ERROR-KEY    TO FB-KEY-DATA                03418400
+034185            MOVE BATCH-ERROR-CMNT   TO FB-COMMENT-TEXT            03418500
+034186                                                                  03418600
+034187            OPEN EXTEND ABEND-FALLBACK-FILE                       03418700
+034188            IF WS-FALLBACK-FILE-STATUS = '35'                     03418800
+034189               OPEN OUTPUT ABEND-FALLBACK-FILE                    03418900
+034190            END-IF                                                03419000
+034191                                                                  03419100
+034192            WRITE ABEND-FALLBACK-REC                              03419200
+034193            CLOSE ABEND-FALLBACK-FILE                             03419300
+034194                                                                  03419400
+034195            DISPLAY '* MXBPCABT - DIAGNOSTICS ALSO WRITTEN TO *'  03419500
+034196            DISPLAY '* THE ABEND FALLBACK FILE                *'  03419600
 034200            DISPLAY ' '                                           03420000
 034300         END-IF                                                   03430000
 034400         DISPLAY 'ABEND PROGRAM  : ' ABT-PGM-NAME                 03440000
@@ -327,6 +433,7 @@
 035400              FROM VWMCX00                                        03540000
 035500              WHERE PGM_NAME = :ABT-PGM-NAME                      03550000
 035600              AND   HARD_ABEND_FLAG = 'N'                         03560000
+035610              AND   RESTART_TOLERANT_SQLCODE = :LK-SQLCODE        03561000
 035700              WITH UR                                             03570000
 035800            END-EXEC                                              03580000
 035900                                                                  03590000
@@ -342,10 +449,13 @@
 036900               DISPLAY '****************************************' 03690000
 037000            END-IF                                                03700000
 037100                                                                  03710000
-037200* DEFAULT IS TO ALWAYS FORCE A HARD ABEND, UNLESS UNDER W010'S    03720000
-037300* (911 RESTART PROGRAM) CONTROL AND A SQLCODE OF -911 IS NOTED.   03730000
+037200* DEFAULT IS TO ALWAYS FORCE A HARD ABEND, UNLESS THE SQLCODE     03720000
+037210* JUST HIT IS LISTED AS RESTART-TOLERANT FOR THIS PROGRAM IN      03721000
+037220* VWMCX00 (RESTART_TOLERANT_SQLCODE) - NOT JUST -911 ANY LONGER,  03722000
+037230* WHATEVER TRANSIENT SQLCODES OPS HAS CONFIGURED THERE.           03723000
+037300*                                                                 03730000
 037400                                                                  03740000
-037500            IF HARD-ABEND-FLAG = 'N' AND LK-SQLCODE = -911        03750000
+037500            IF HARD-ABEND-FLAG = 'N'                              03750000
 037600               CONTINUE                                           03760000
 037700            ELSE                                                  03770000
 037800               EVALUATE LK-SQLCODE                                03780000
@@ -354,6 +464,24 @@
 038100                 WHEN OTHER                                       03810000
 038200                   MOVE 238            TO ABD-CODE                03820000
 038300               END-EVALUATE                                       03830000
+038310                                                                  03831000
+038320* NOTIFY ON-CALL BEFORE GOING DOWN - DROP A MESSAGE ON THE ALERT  03832000
+038330* QUEUE OUR PAGING TOOLING WATCHES, SO SOMEONE IS PAGED THE       03833000
+038340* MOMENT THIS HARD ABEND HAPPENS INSTEAD OF FINDING IT LATER.     03834000
+038350               MOVE ABT-PGM-NAME       TO ALQ-PGM-NAME            03835000
+038360               MOVE ABD-CODE           TO ALQ-ABEND-CODE          03836000
+038370               MOVE BATCH-JOB-NAME     TO ALQ-JOB-NAME            03837000
+038380               MOVE BATCH-STEP-NAME    TO ALQ-STEP-NAME           03838000
+038390               MOVE BATCH-CORRELATION-ID TO ALQ-CORRELATION-ID    03839000
+038391                                                                  03839100
+038392               OPEN EXTEND ALERT-QUEUE-FILE                       03839200
+038393               IF WS-ALERT-FILE-STATUS = '35'                     03839300
+038394                  OPEN OUTPUT ALERT-QUEUE-FILE                    03839400
+038395               END-IF                                             03839500
+038396                                                                  03839600
+038397               WRITE ALERT-QUEUE-REC                              03839700
+038398               CLOSE ALERT-QUEUE-FILE                             03839800
+038399                                                                  03839900
 038400               MOVE 0                 TO TIMING                   03840000
 038500               CALL CEE3ABD  USING ABD-CODE,TIMING                03850000
 038600            END-IF                                                03860000
