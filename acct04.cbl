@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.                                         00000300
+       PROGRAM-ID. ACCT04.                                              00000400
+       REMARKS. THIS PROGRAM IS LINKED TO BY 'AC01', 'AC02' AND 'AC03'  00000500
+                WHENEVER ONE OF THEM TAKES THE 'ERROR' CONDITION ON A   00000600
+                CICS COMMAND.  IT RECORDS THE FAILING PROGRAM ID,       00000700
+                EIBFN AND EIBRCODE TO THE PERSISTENT ACCTERR JOURNAL SO 00000800
+                THE CONDITION CAN BE REVIEWED LATER WITHOUT RELYING ON  00000900
+                THE CICS LOG.  TRANSACTION 'AC07' QUERIES THE JOURNAL,  00001000
+                PRINTING ALL ENTRIES FOR ONE PROGRAM ID, OR EVERY ENTRY 00001100
+                IF NONE IS GIVEN, THE SAME WAY 'AC06' QUERIES THE       00001200
+                ACCTAUD ACCOUNT-CHANGE TRAIL.                           00001300
+       ENVIRONMENT DIVISION.                                            00001400
+       DATA DIVISION.                                                   00001500
+       WORKING-STORAGE SECTION.                                         00001600
+       01  WS-RESP                     PIC S9(8) COMP VALUE +0.         00001700
+       01  WS-BR-OPEN-SW               PIC X VALUE 'N'.                 00001710
+           88  BR-OPEN                     VALUE 'Y'.                   00001720
+       01  ERRJ-LNG                    PIC S9(4) COMP VALUE +779.       00001800
+       01  ACCTERR-REC. COPY ACCTERR.                                   00001900
+       01  QRY-DATA.                                                    00002000
+           02  QRY-PGRMID              PIC X(8) VALUE SPACES.           00002100
+       01  QRY-LNG                     PIC S9(4) COMP VALUE +8.         00002200
+           COPY ACCTSET.                                                00002300
+       LINKAGE SECTION.                                                 00002400
+       01  DFHCOMMAREA.                                                 00002500
+           02  ERR-PGRMID              PIC X(8).                        00002600
+           02  ERR-FN                  PIC X.                           00002700
+           02  ERR-RCODE               PIC X.                           00002800
+       PROCEDURE DIVISION.                                              00002900
+       INIT.                                                            00003000
+           IF EIBTRNID = 'AC07' GO TO AC07.                             00003100
+           MOVE EIBDATE TO ERRJ-DATE, MOVE EIBTIME TO ERRJ-TIME.        00003200
+           MOVE 1 TO ERRJ-SEQ.                                          00003300
+           MOVE ERR-PGRMID TO ERRJ-PGRMID.                              00003400
+           MOVE ERR-FN TO ERRJ-FN, MOVE ERR-RCODE TO ERRJ-RCODE.        00003500
+           MOVE EIBTRMID TO ERRJ-TERM, MOVE EIBTRNID TO ERRJ-TRANID.    00003600
+           MOVE SPACES TO ERRJ-IMAGE.                                   00003700
+           STRING 'PROGRAM=' DELIMITED BY SIZE                         00003800
+               ERRJ-PGRMID    DELIMITED BY SIZE                         00003900
+               ' TRANID='     DELIMITED BY SIZE                         00004000
+               ERRJ-TRANID    DELIMITED BY SIZE                         00004100
+               ' TERM='       DELIMITED BY SIZE                         00004200
+               ERRJ-TERM      DELIMITED BY SIZE                         00004300
+               ' EIBFN='      DELIMITED BY SIZE                         00004400
+               ERRJ-FN        DELIMITED BY SIZE                         00004500
+               ' EIBRCODE='   DELIMITED BY SIZE                         00004600
+               ERRJ-RCODE     DELIMITED BY SIZE                         00004700
+               INTO ERRJ-IMAGE.                                         00004800
+           PERFORM WRITE-ACCTERR THRU WRITE-ACCTERR-EXIT.               00004900
+           GOBACK.                                                      00005000
+       WRITE-ACCTERR.                                                   00005100
+           EXEC CICS WRITE DATASET('ACCTERR') FROM(ACCTERR-REC)         00005200
+               RIDFLD(ERRJ-KEY) KEYLENGTH(10) RESP(WS-RESP) END-EXEC.   00005300
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             00005400
+               ADD 1 TO ERRJ-SEQ                                        00005500
+               EXEC CICS WRITE DATASET('ACCTERR') FROM(ACCTERR-REC)     00005600
+                   RIDFLD(ERRJ-KEY) KEYLENGTH(10) END-EXEC.             00005700
+       WRITE-ACCTERR-EXIT.                                              00005800
+           EXIT.                                                        00005900
+       AC07.                                                            00006000
+           EXEC CICS HANDLE CONDITION NOTFND(AC07-END)                  00006100
+               ENDFILE(AC07-END) ERROR(AC07-END) END-EXEC.              00006200
+           IF EIBCALEN NOT = 0                                          00006300
+               EXEC CICS RECEIVE INTO(QRY-DATA) LENGTH(QRY-LNG)         00006350
+                   RESP(WS-RESP) END-EXEC,                              00006380
+               IF WS-RESP NOT = DFHRESP(NORMAL)                         00006390
+                   MOVE SPACES TO QRY-DATA.                             00006395
+           MOVE LOW-VALUES TO ERRJ-KEY.                                 00006600
+           EXEC CICS STARTBR DATASET('ACCTERR') RIDFLD(ERRJ-KEY)        00006700
+               GTEQ END-EXEC.                                           00006800
+           MOVE 'Y' TO WS-BR-OPEN-SW.                                   00006850
+       AC07-LOOP.                                                       00006900
+           EXEC CICS READNEXT DATASET('ACCTERR') INTO(ACCTERR-REC)      00007000
+               RIDFLD(ERRJ-KEY) LENGTH(ERRJ-LNG) END-EXEC.              00007100
+           IF QRY-PGRMID NOT = SPACES AND ERRJ-PGRMID NOT = QRY-PGRMID  00007200
+               GO TO AC07-LOOP.                                         00007300
+           MOVE ERRJ-IMAGE TO ACCTDTLI.                                 00007400
+           EXEC CICS SEND MAP('ACCTDTL') MAPSET('ACCTSET') PRINT ERASE  00007500
+               END-EXEC.                                                00007600
+           GO TO AC07-LOOP.                                             00007700
+       AC07-END.                                                        00007800
+           IF BR-OPEN                                                   00007850
+               EXEC CICS ENDBR DATASET('ACCTERR') END-EXEC.             00007900
+           EXEC CICS RETURN END-EXEC.                                   00008000
