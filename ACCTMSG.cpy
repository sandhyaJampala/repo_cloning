@@ -0,0 +1,10 @@
+      *****************************************************************
+      * ACCTMSG - MAINTAINABLE SCREEN-MESSAGE LOOKUP RECORD, KEYED BY
+      *   MESSAGE NUMBER, THE SAME WAY CDTABLE LETS RSN/SCODE VALUES BE
+      *   MAINTAINED WITHOUT A PROGRAM CHANGE.  ACCT01 REFRESHES ITS
+      *   COMPILED-IN MSG-TEXT ENTRY FROM THIS FILE WHEN A MATCHING
+      *   RECORD EXISTS, SO WORDING CAN BE CHANGED (OR NEW NUMBERS
+      *   ADDED) WITHOUT A RECOMPILE.
+      *****************************************************************
+           05  AMSG-KEY                   PIC 9(4).
+           05  AMSG-TEXT                  PIC X(70).
