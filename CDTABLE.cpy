@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CDTABLE - MAINTAINABLE CODE-VALIDATION LOOKUP RECORD, KEYED BY
+      *   A ONE-CHARACTER CODE TYPE ('R' = REASON CODE, 'S' = SPECIAL
+      *   CODE) PLUS THE CODE VALUE ITSELF. LETS VALID RSN/SCODE1D-3D
+      *   VALUES BE MAINTAINED WITHOUT A PROGRAM CHANGE.
+      *****************************************************************
+           05  CD-KEY.
+               10  CD-TYPE                PIC X.
+               10  CD-VALUE               PIC X.
+           05  CD-DESC                    PIC X(20).
