@@ -0,0 +1,11 @@
+      *****************************************************************
+      * PAYHIST - PERSISTENT, UNLIMITED-RETENTION PAYMENT HISTORY
+      *   RECORD, KEYED BY ACCOUNT NUMBER AND AN ASCENDING SEQUENCE
+      *   NUMBER. THE ACCTREC PAY-HIST TABLE ONLY EVER HOLDS THE THREE
+      *   MOST RECENT ENTRIES FOR ON-SCREEN DISPLAY; THIS FILE IS THE
+      *   FULL HISTORY BEHIND IT AND IS NEVER TRIMMED.
+      *****************************************************************
+           05  PH-KEY.
+               10  PH-ACCT            PIC X(5).
+               10  PH-SEQ             PIC S9(4) COMP.
+           05  PH-ENTRY               PIC X(12).
