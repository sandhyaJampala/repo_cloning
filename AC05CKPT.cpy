@@ -0,0 +1,10 @@
+      *****************************************************************
+      * AC05CKPT - SINGLE-RECORD CHECKPOINT FOR THE AC05 AUDIT-TRAIL
+      *   PRINT LOOP.  HOLDS THE KEY OF THE LAST ACCTAUD RECORD
+      *   SUCCESSFULLY PRINTED SO A PRINTER JAM OR TASK ABEND DOES NOT
+      *   FORCE THE WHOLE LOG TO BE REPRINTED FROM THE BEGINNING.
+      *****************************************************************
+           05  CKPT-ID                PIC X(4).
+           05  CKPT-KEY               PIC X(15).
+           05  CKPT-ACTIVE            PIC X.
+               88  CKPT-IS-ACTIVE         VALUE 'Y'.
