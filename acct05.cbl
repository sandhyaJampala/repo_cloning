@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.                                         00000300
+       PROGRAM-ID. ACCT05.                                              00000400
+       REMARKS. THIS BATCH PROGRAM APPLIES AN APPROVED SET OF BULK      00000500
+                CHANGES TO ACCTFIL IN A SINGLE RUN, INSTEAD OF EACH     00000600
+                ACCOUNT HAVING TO BE KEYED THROUGH THE ACCT01/ACCT02    00000700
+                ON-LINE TRANSACTIONS ONE AT A TIME.  EACH INPUT         00000800
+                TRANSACTION NAMES AN ACCOUNT, A FIELD TO CHANGE, AND    00000900
+                THE NEW VALUE.  A REPORT OF WHAT WAS AND WAS NOT        00001000
+                CHANGED IS PRODUCED FOR THE RUN.                        00001100
+       ENVIRONMENT DIVISION.                                            00001200
+       INPUT-OUTPUT SECTION.                                            00001300
+       FILE-CONTROL.                                                    00001400
+           SELECT BULK-UPDATE-FILE ASSIGN TO ACCTBULK                   00001500
+               FILE STATUS IS WS-BULK-STATUS.                           00001600
+           SELECT ACCT-MASTER ASSIGN TO ACCTFIL                         00001700
+               ORGANIZATION IS INDEXED                                  00001800
+               ACCESS MODE IS RANDOM                                    00001900
+               RECORD KEY IS ACCTDO                                     00002000
+               FILE STATUS IS WS-ACCTFIL-STATUS.                        00002100
+           SELECT BULK-REPORT-FILE ASSIGN TO ACCTBRPT                   00002200
+               FILE STATUS IS WS-RPT-STATUS.                            00002300
+       DATA DIVISION.                                                   00002400
+       FILE SECTION.                                                    00002500
+       FD  BULK-UPDATE-FILE                                             00002600
+           RECORDING MODE F.                                            00002700
+       01  BULK-UPD-REC.                                                00002800
+           05  BU-ACCTC                PIC X(5).                        00002900
+           05  BU-FIELD-CODE           PIC X.                           00003000
+               88  BU-LIMIT                VALUE 'L'.                   00003100
+               88  BU-STATUS               VALUE 'S'.                   00003200
+               88  BU-SCODE1               VALUE '1'.                   00003300
+           05  BU-NEW-VALUE            PIC X(8).                        00003400
+       FD  ACCT-MASTER                                                  00003500
+           RECORDING MODE F.                                            00003600
+       01  ACCTREC.                                                     00003700
+           COPY ACCTREC.                                                00003800
+       FD  BULK-REPORT-FILE                                             00003900
+           RECORDING MODE F.                                            00004000
+       01  BULK-RPT-REC                PIC X(100).                      00004100
+       WORKING-STORAGE SECTION.                                         00004200
+       01  MISC.                                                        00004300
+           02  WS-BULK-STATUS          PIC XX VALUE SPACES.             00004400
+               88  BULK-EOF                VALUE '10'.                  00004500
+           02  WS-ACCTFIL-STATUS       PIC XX VALUE SPACES.             00004600
+               88  ACCTFIL-FOUND           VALUE '00'.                  00004700
+           02  WS-RPT-STATUS           PIC XX VALUE SPACES.             00004800
+           02  WS-EOF-SW               PIC X VALUE 'N'.                 00004900
+               88  ALL-DONE                VALUE 'Y'.                   00005000
+           02  WS-READ-CNT             PIC S9(7) COMP-3 VALUE 0.        00005100
+           02  WS-UPDATE-CNT           PIC S9(7) COMP-3 VALUE 0.        00005200
+           02  WS-REJECT-CNT           PIC S9(7) COMP-3 VALUE 0.        00005300
+       01  HEADER-LINE.                                                 00005400
+           02  FILLER                  PIC X(60) VALUE                  00005500
+               'ACCT05 BULK ACCOUNT MAINTENANCE - CHANGE REPORT'.       00005600
+           02  FILLER                  PIC X(40) VALUE SPACES.          00005700
+       01  RPT-LINE.                                                    00005800
+           02  RPT-ACCTC               PIC X(5).                        00005900
+           02  FILLER                  PIC X(2) VALUE SPACES.           00006000
+           02  RPT-FIELD               PIC X(9).                        00006100
+           02  FILLER                  PIC X(2) VALUE SPACES.           00006200
+           02  RPT-OLD-VAL             PIC X(8).                        00006300
+           02  FILLER                  PIC X(2) VALUE SPACES.           00006400
+           02  RPT-NEW-VAL             PIC X(8).                        00006500
+           02  FILLER                  PIC X(2) VALUE SPACES.           00006600
+           02  RPT-STATUS              PIC X(25).                       00006700
+           02  FILLER                  PIC X(37) VALUE SPACES.          00006800
+       01  SUMMARY-LINE.                                                00006900
+           02  FILLER                  PIC X(15) VALUE                  00007000
+               'RECORDS READ: '.                                        00007100
+           02  SUM-READ                PIC ZZZZZZ9.                     00007200
+           02  FILLER                  PIC X(5) VALUE SPACES.           00007300
+           02  FILLER                  PIC X(10) VALUE 'UPDATED: '.     00007400
+           02  SUM-UPD                 PIC ZZZZZZ9.                     00007500
+           02  FILLER                  PIC X(5) VALUE SPACES.           00007600
+           02  FILLER                  PIC X(10) VALUE 'REJECTED: '.    00007700
+           02  SUM-REJ                 PIC ZZZZZZ9.                     00007800
+           02  FILLER                  PIC X(34) VALUE SPACES.          00007900
+       PROCEDURE DIVISION.                                              00008000
+       0000-MAIN.                                                       00008100
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00008200
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT                   00008300
+               UNTIL ALL-DONE.                                          00008400
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.                       00008500
+           STOP RUN.                                                    00008600
+       1000-INITIALIZE.                                                 00008700
+           OPEN INPUT BULK-UPDATE-FILE.                                 00008800
+           OPEN I-O ACCT-MASTER.                                        00008900
+           OPEN OUTPUT BULK-REPORT-FILE.                                00009000
+           WRITE BULK-RPT-REC FROM HEADER-LINE.                         00009100
+           PERFORM 2100-READ-BULK THRU 2100-EXIT.                       00009200
+       1000-EXIT.                                                       00009300
+           EXIT.                                                        00009400
+       2000-PROCESS-RECORD.                                             00009500
+           ADD 1 TO WS-READ-CNT.                                        00009600
+           MOVE SPACES TO RPT-LINE.                                     00009700
+           MOVE BU-ACCTC TO RPT-ACCTC.                                  00009800
+           IF NOT BU-LIMIT AND NOT BU-STATUS AND NOT BU-SCODE1          00009900
+               PERFORM 2900-REJECT-BAD-CODE THRU 2900-EXIT              00010000
+           ELSE                                                         00010100
+               MOVE BU-ACCTC TO ACCTDO                                  00010200
+               READ ACCT-MASTER                                         00010300
+                   INVALID KEY                                          00010400
+                       PERFORM 2300-REJECT-NOTFOUND THRU 2300-EXIT      00010410
+               END-READ                                                 00010420
+               IF ACCTFIL-FOUND                                         00010600
+                   PERFORM 2200-APPLY-UPDATE THRU 2200-EXIT             00010700
+               END-IF                                                   00010750
+           END-IF.                                                      00010780
+           PERFORM 2100-READ-BULK THRU 2100-EXIT.                       00010800
+       2000-EXIT.                                                       00010900
+           EXIT.                                                        00011000
+       2100-READ-BULK.                                                  00011100
+           READ BULK-UPDATE-FILE                                        00011200
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00011300
+       2100-EXIT.                                                       00011400
+           EXIT.                                                        00011500
+       2200-APPLY-UPDATE.                                                00011600
+           EVALUATE TRUE                                                00011700
+               WHEN BU-LIMIT                                            00011800
+                   MOVE 'LIMITDO' TO RPT-FIELD                          00011900
+                   MOVE LIMITDO TO RPT-OLD-VAL                          00012000
+                   MOVE BU-NEW-VALUE TO LIMITDO                         00012100
+                   MOVE LIMITDO TO RPT-NEW-VAL                          00012200
+               WHEN BU-STATUS                                           00012300
+                   MOVE 'STATDO' TO RPT-FIELD                           00012400
+                   MOVE STATDO TO RPT-OLD-VAL                           00012500
+                   MOVE BU-NEW-VALUE (1:2) TO STATDO                    00012600
+                   MOVE STATDO TO RPT-NEW-VAL                           00012700
+               WHEN BU-SCODE1                                           00012800
+                   MOVE 'SCODE1DO' TO RPT-FIELD                          00012900
+                   MOVE SCODE1DO TO RPT-OLD-VAL                          00013000
+                   MOVE BU-NEW-VALUE (1:1) TO SCODE1DO                   00013100
+                   MOVE SCODE1DO TO RPT-NEW-VAL                          00013200
+           END-EVALUATE.                                                00013300
+           REWRITE ACCTREC                                              00013400
+               INVALID KEY MOVE 'REWRITE FAILED' TO RPT-STATUS.         00013500
+           IF RPT-STATUS = SPACES                                       00013600
+               MOVE 'UPDATED' TO RPT-STATUS                             00013700
+               ADD 1 TO WS-UPDATE-CNT.                                  00013800
+           WRITE BULK-RPT-REC FROM RPT-LINE.                            00013900
+       2200-EXIT.                                                       00014000
+           EXIT.                                                        00014100
+       2300-REJECT-NOTFOUND.                                            00014200
+           MOVE 'ACCOUNT NOT FOUND' TO RPT-STATUS.                      00014300
+           ADD 1 TO WS-REJECT-CNT.                                      00014400
+           WRITE BULK-RPT-REC FROM RPT-LINE.                            00014500
+       2300-EXIT.                                                       00014600
+           EXIT.                                                        00014700
+       2900-REJECT-BAD-CODE.                                            00014800
+           MOVE 'FIELD CODE NOT RECOGNIZED' TO RPT-STATUS.              00014900
+           ADD 1 TO WS-REJECT-CNT.                                      00015000
+           WRITE BULK-RPT-REC FROM RPT-LINE.                            00015100
+       2900-EXIT.                                                       00015200
+           EXIT.                                                        00015300
+       9000-TERMINATE.                                                  00015400
+           MOVE SPACES TO SUMMARY-LINE.                                 00015500
+           MOVE WS-READ-CNT TO SUM-READ.                                00015600
+           MOVE WS-UPDATE-CNT TO SUM-UPD.                                00015700
+           MOVE WS-REJECT-CNT TO SUM-REJ.                               00015800
+           MOVE 'RECORDS READ: ' TO SUMMARY-LINE (1:15).                00015900
+           MOVE 'UPDATED: ' TO SUMMARY-LINE (28:10).                    00016000
+           MOVE 'REJECTED: ' TO SUMMARY-LINE (50:10).                   00016100
+           WRITE BULK-RPT-REC FROM SUMMARY-LINE.                        00016200
+           CLOSE BULK-UPDATE-FILE, ACCT-MASTER, BULK-REPORT-FILE.       00016300
+       9000-EXIT.                                                       00016400
+           EXIT.                                                        00016500
