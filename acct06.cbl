@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.                                         00000300
+       PROGRAM-ID. ACCT06.                                              00000400
+       REMARKS. THIS BATCH PROGRAM SCANS ACCTFIL AND AGES EACH          00000500
+                ACCOUNT'S OUTSTANDING BALANCE OFF THE MOST RECENT       00000600
+                PAY-HIST ENTRY'S BALANCE DATE (BMO/BDAY/BYR - SEE       00000700
+                ACCT01'S BUILD-MAP), BUCKETING IT AS CURRENT, 30-59,    00000800
+                60-89, OR 90-PLUS DAYS PAST THAT DATE.  A DETAIL LINE   00000900
+                IS PRINTED FOR EVERY ACCOUNT CARRYING A BALANCE, AND    00001000
+                EXPOSURE IS TOTALED BY BUCKET AT END OF JOB.            00001100
+       ENVIRONMENT DIVISION.                                            00001200
+       INPUT-OUTPUT SECTION.                                            00001300
+       FILE-CONTROL.                                                    00001400
+           SELECT ACCT-MASTER ASSIGN TO ACCTFIL                         00001500
+               ORGANIZATION IS INDEXED                                  00001600
+               ACCESS MODE IS SEQUENTIAL                                00001700
+               RECORD KEY IS ACCTDO                                     00001800
+               FILE STATUS IS WS-ACCTFIL-STATUS.                        00001900
+           SELECT AGING-REPORT-FILE ASSIGN TO ACCTAGRPT                 00002000
+               FILE STATUS IS WS-RPT-STATUS.                            00002100
+       DATA DIVISION.                                                   00002200
+       FILE SECTION.                                                    00002300
+       FD  ACCT-MASTER                                                  00002400
+           RECORDING MODE F.                                            00002500
+       01  ACCTREC.                                                     00002600
+           COPY ACCTREC.                                                00002700
+       FD  AGING-REPORT-FILE                                            00002800
+           RECORDING MODE F.                                            00002900
+       01  AGING-RPT-REC               PIC X(100).                      00003000
+       WORKING-STORAGE SECTION.                                         00003100
+       01  MISC.                                                        00003200
+           02  WS-ACCTFIL-STATUS       PIC XX VALUE SPACES.             00003300
+               88  ACCTFIL-EOF             VALUE '10'.                  00003400
+           02  WS-RPT-STATUS           PIC XX VALUE SPACES.             00003500
+           02  WS-EOF-SW               PIC X VALUE 'N'.                 00003600
+               88  ALL-DONE                VALUE 'Y'.                   00003700
+           02  WS-ACCT-CNT             PIC S9(7) COMP-3 VALUE 0.        00003800
+           02  WS-DELQ-CNT             PIC S9(7) COMP-3 VALUE 0.        00003900
+       01  WS-TODAY.                                                    00004000
+           02  WS-TODAY-YY             PIC 9(2).                        00004100
+           02  WS-TODAY-MM             PIC 9(2).                        00004200
+           02  WS-TODAY-DD             PIC 9(2).                        00004300
+       01  WS-CUR-CCYY                 PIC 9(4).                        00004400
+       01  WS-CUR-MOS                  PIC 9(6).                        00004500
+       01  WS-BAL-CCYY                 PIC 9(4).                        00004600
+       01  WS-BAL-MOS                  PIC 9(6).                        00004700
+       01  WS-AGE-MOS                  PIC S9(6).                       00004800
+       01  WS-WINDOW-YY                PIC 99.                          00004810
+       01  WS-WINDOW-CCYY              PIC 9(4).                        00004820
+       01  WS-YR-WINDOW                PIC 99 VALUE 50.                 00004830
+       01  WS-BAL-WORK.                                                 00004900
+           02  WS-BAL-X                PIC X(8).                        00005000
+           02  WS-BAL-N REDEFINES WS-BAL-X                              00005100
+                                       PIC 9(6)V99.                     00005200
+       01  WS-BALDATE-GRP.                                              00005210
+           02  WS-BD-MM                PIC 99.                          00005220
+           02  WS-BD-DD                PIC 99.                          00005230
+           02  WS-BD-YY                PIC 99.                          00005240
+       01  WS-BALDATE-NUM REDEFINES WS-BALDATE-GRP                      00005250
+                                       PIC 9(6).                        00005260
+       01  BUCKET-TOTALS.                                               00005300
+           02  BKT-CURRENT             PIC S9(7)V99 COMP-3 VALUE 0.     00005400
+           02  BKT-30-59               PIC S9(7)V99 COMP-3 VALUE 0.     00005500
+           02  BKT-60-89               PIC S9(7)V99 COMP-3 VALUE 0.     00005600
+           02  BKT-90-PLUS             PIC S9(7)V99 COMP-3 VALUE 0.     00005700
+       01  HEADER-LINE.                                                 00005800
+           02  FILLER                  PIC X(60) VALUE                  00005900
+               'ACCT06 DELINQUENCY/AGING REPORT'.                       00006000
+           02  FILLER                  PIC X(40) VALUE SPACES.          00006100
+       01  RPT-LINE.                                                    00006200
+           02  RPT-ACCTC               PIC X(5).                        00006300
+           02  FILLER                  PIC X(3) VALUE SPACES.           00006400
+           02  RPT-BALANCE             PIC ZZZ,ZZ9.99.                  00006500
+           02  FILLER                  PIC X(3) VALUE SPACES.           00006600
+           02  RPT-BALDATE             PIC 99/99/99.                    00006700
+           02  FILLER                  PIC X(3) VALUE SPACES.           00006800
+           02  RPT-BUCKET              PIC X(11).                       00006900
+           02  FILLER                  PIC X(57) VALUE SPACES.          00007000
+       01  SUMMARY-LINE.                                                00007100
+           02  FILLER                  PIC X(11) VALUE 'ACCOUNTS: '.    00007200
+           02  SUM-ACCT-CNT            PIC ZZZZZZ9.                     00007300
+           02  FILLER                  PIC X(3) VALUE SPACES.           00007400
+           02  FILLER                  PIC X(11) VALUE 'DELINQUENT:'.   00007500
+           02  SUM-DELQ-CNT            PIC ZZZZZZ9.                     00007600
+           02  FILLER                  PIC X(61) VALUE SPACES.          00007700
+       01  BUCKET-LINE.                                                 00007800
+           02  BL-LABEL                PIC X(15).                       00007900
+           02  BL-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99.               00008000
+           02  FILLER                  PIC X(71) VALUE SPACES.          00008100
+       PROCEDURE DIVISION.                                              00008200
+       0000-MAIN.                                                       00008300
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00008400
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT                   00008500
+               UNTIL ALL-DONE.                                          00008600
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.                       00008700
+           STOP RUN.                                                    00008800
+       1000-INITIALIZE.                                                 00008900
+           OPEN INPUT ACCT-MASTER.                                      00009000
+           OPEN OUTPUT AGING-REPORT-FILE.                               00009100
+           WRITE AGING-RPT-REC FROM HEADER-LINE.                        00009200
+           ACCEPT WS-TODAY FROM DATE.                                   00009300
+           MOVE WS-TODAY-YY TO WS-WINDOW-YY.                            00009310
+           PERFORM 2150-WINDOW-YEAR THRU 2150-EXIT.                     00009320
+           MOVE WS-WINDOW-CCYY TO WS-CUR-CCYY.                          00009330
+           COMPUTE WS-CUR-MOS = WS-CUR-CCYY * 12 + WS-TODAY-MM.         00009500
+           PERFORM 2100-READ-ACCTFIL THRU 2100-EXIT.                    00009600
+       1000-EXIT.                                                       00009700
+           EXIT.                                                        00009800
+       2000-PROCESS-RECORD.                                             00009900
+           ADD 1 TO WS-ACCT-CNT.                                        00010000
+           MOVE BAL (1) TO WS-BAL-X.                                        00010100
+           IF WS-BAL-N NOT = 0                                          00010200
+               PERFORM 2200-AGE-ACCOUNT THRU 2200-EXIT.                 00010300
+           PERFORM 2100-READ-ACCTFIL THRU 2100-EXIT.                    00010400
+       2000-EXIT.                                                       00010500
+           EXIT.                                                        00010600
+       2100-READ-ACCTFIL.                                               00010700
+           READ ACCT-MASTER NEXT RECORD                                 00010800
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00010900
+       2100-EXIT.                                                       00011000
+           EXIT.                                                        00011100
+       2150-WINDOW-YEAR.                                                00011110
+           IF WS-WINDOW-YY <= WS-YR-WINDOW                              00011120
+               COMPUTE WS-WINDOW-CCYY = 2000 + WS-WINDOW-YY             00011130
+           ELSE COMPUTE WS-WINDOW-CCYY = 1900 + WS-WINDOW-YY.           00011140
+       2150-EXIT.                                                       00011150
+           EXIT.                                                        00011160
+       2200-AGE-ACCOUNT.                                                00011200
+           ADD 1 TO WS-DELQ-CNT.                                        00011300
+           MOVE BYR (1) TO WS-WINDOW-YY.                                00011310
+           PERFORM 2150-WINDOW-YEAR THRU 2150-EXIT.                     00011320
+           MOVE WS-WINDOW-CCYY TO WS-BAL-CCYY.                          00011330
+           COMPUTE WS-BAL-MOS = WS-BAL-CCYY * 12 + BMO (1).                 00011500
+           COMPUTE WS-AGE-MOS = WS-CUR-MOS - WS-BAL-MOS.                00011600
+           MOVE BMO (1) TO WS-BD-MM.                                        00012000
+           MOVE BDAY (1) TO WS-BD-DD.                                       00012100
+           MOVE BYR (1) TO WS-BD-YY.                                        00012150
+           IF WS-TODAY-DD < WS-BD-DD                                    00011610
+               SUBTRACT 1 FROM WS-AGE-MOS.                               00011620
+           MOVE SPACES TO RPT-LINE.                                     00011700
+           MOVE ACCTDO TO RPT-ACCTC.                                    00011800
+           MOVE WS-BAL-N TO RPT-BALANCE.                                00011900
+           MOVE WS-BALDATE-NUM TO RPT-BALDATE.                          00012200
+           EVALUATE TRUE                                                00012300
+               WHEN WS-AGE-MOS < 1                                      00012400
+                   MOVE 'CURRENT' TO RPT-BUCKET                         00012500
+                   ADD WS-BAL-N TO BKT-CURRENT                          00012600
+               WHEN WS-AGE-MOS < 2                                      00012700
+                   MOVE '30-59 DAYS' TO RPT-BUCKET                      00012800
+                   ADD WS-BAL-N TO BKT-30-59                            00012900
+               WHEN WS-AGE-MOS < 3                                      00013000
+                   MOVE '60-89 DAYS' TO RPT-BUCKET                      00013100
+                   ADD WS-BAL-N TO BKT-60-89                            00013200
+               WHEN OTHER                                               00013300
+                   MOVE '90+ DAYS' TO RPT-BUCKET                        00013400
+                   ADD WS-BAL-N TO BKT-90-PLUS                          00013500
+           END-EVALUATE.                                                00013600
+           WRITE AGING-RPT-REC FROM RPT-LINE.                           00013700
+       2200-EXIT.                                                       00013800
+           EXIT.                                                        00013900
+       9000-TERMINATE.                                                  00014000
+           MOVE SPACES TO SUMMARY-LINE.                                 00014100
+           MOVE WS-ACCT-CNT TO SUM-ACCT-CNT.                            00014200
+           MOVE WS-DELQ-CNT TO SUM-DELQ-CNT.                            00014300
+           WRITE AGING-RPT-REC FROM SUMMARY-LINE.                       00014400
+           MOVE SPACES TO BUCKET-LINE.                                  00014500
+           MOVE 'CURRENT' TO BL-LABEL.                                  00014600
+           MOVE BKT-CURRENT TO BL-AMOUNT.                                00014700
+           WRITE AGING-RPT-REC FROM BUCKET-LINE.                        00014800
+           MOVE '30-59 DAYS' TO BL-LABEL.                               00014900
+           MOVE BKT-30-59 TO BL-AMOUNT.                                 00015000
+           WRITE AGING-RPT-REC FROM BUCKET-LINE.                        00015100
+           MOVE '60-89 DAYS' TO BL-LABEL.                               00015200
+           MOVE BKT-60-89 TO BL-AMOUNT.                                 00015300
+           WRITE AGING-RPT-REC FROM BUCKET-LINE.                        00015400
+           MOVE '90+ DAYS' TO BL-LABEL.                                 00015500
+           MOVE BKT-90-PLUS TO BL-AMOUNT.                               00015600
+           WRITE AGING-RPT-REC FROM BUCKET-LINE.                        00015700
+           CLOSE ACCT-MASTER, AGING-REPORT-FILE.                        00015800
+       9000-EXIT.                                                       00015900
+           EXIT.                                                        00016000
